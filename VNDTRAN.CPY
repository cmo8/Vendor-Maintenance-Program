@@ -0,0 +1,17 @@
+      ****************************************************************
+      *  VNDTRAN.CPY
+      *  Accounts-payable transaction record - one invoice or payment
+      *  against a vendor account. Fed into VNDPOST to update
+      *  MAS-BALANCE on the matching MASTER record.
+      *
+      *  Modification History:
+      *  08/09/2026 SM  Record written.
+      ****************************************************************
+       01  TRX-REC.
+            05  TRX-ACCOUNTNO                PIC X(6).
+            05  TRX-INVOICE-AMT              PIC 9(6)V99.
+            05  TRX-PAYMENT-AMT              PIC 9(6)V99.
+            05  TRX-DATE.
+                10   TRX-YEAR                PIC 9(4).
+                10   TRX-MONTH               PIC 9(2).
+                10   TRX-DAY                 PIC 9(2).
