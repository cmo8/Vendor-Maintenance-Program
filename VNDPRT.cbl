@@ -0,0 +1,301 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDPRT.
+       DATE-WRITTEN. 8/9/2026.
+       AUTHOR. MORGAN S
+      ****************************************************************
+      ****************************************************************
+      *Purpose: Month-end hard copy of the vendor master. Walks
+      *         MASTER in account number order the same way
+      *         INTVENDR's 5000-LIST does, but writes the listing to
+      *         a print file with page headers, a running vendor
+      *         count and a grand total of MAS-BALANCE so it can be
+      *         reconciled to the GL without retyping screen output.
+      *
+      *Input:   The vendor master file (see VNDMAST.CPY).
+      *
+      *Output:  A print file - vendor list with page headers, vendor
+      *         count and balance grand total.
+      *
+      *Lead Developer: Sean Morgan
+      *
+      *Modification History:
+      *08/09/2026 SM  Program written.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * The master file we are reporting off of - read only.
+           SELECT MASTER
+                 ASSIGN TO UT-SYS-MFILE
+                 ORGANIZATION IS INDEXED
+                 ACCESS IS DYNAMIC
+                 RECORD KEY IS MAS-ACCOUNTNO
+                 ALTERNATE RECORD KEY IS MAS-VENDOR-NAME
+                      WITH DUPLICATES
+                 FILE STATUS IS WS-FILE-IS.
+      * The hard copy output.
+           SELECT PRINT-FILE
+                 ASSIGN TO UT-SYS-PFILE
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-PRINT-IS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  MASTER
+         LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 210 CHARACTERS.
+           COPY "VNDMAST.CPY".
+      *
+       FD  PRINT-FILE
+         LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 80 CHARACTERS.
+       01  PRINT-LINE                       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-LO.
+            05 UT-SYS-MFILE                  PIC X(50)
+                VALUE "C:\Temp\INVOLDMASTER.DAT".
+            05 UT-SYS-TEMP                   PIC X(50)
+                VALUE "C:\Temp\INVOLDMASTER.DAT".
+            05 UT-SYS-LINUX                  PIC X(50)
+                VALUE "/tmp/INVOLDMASTER.DAT".
+            05 UT-SYS-PFILE                  PIC X(50)
+                VALUE "C:\Temp\INVVENDOR.PRT".
+            05 UT-SYS-PTEMP                  PIC X(50)
+                VALUE "C:\Temp\INVVENDOR.PRT".
+            05 UT-SYS-PLINUX                 PIC X(50)
+                VALUE "/tmp/INVVENDOR.PRT".
+
+       01 WS-WORKING-AREA.
+            05 WS-FILE-IS                    PIC 9(2).
+                88 NOT-OPEN             VALUE 35.
+                88 END-OF-FILE          VALUE 23.
+            05 WS-PRINT-IS                   PIC 9(2).
+            05 MASTER-EOF                    PIC X     VALUE 'N'.
+            05 WS-USER-SELECT                PIC 9.
+                88 WS-ONE               VALUE 1.
+                88 WS-TWO               VALUE 2.
+                88 WS-THR               VALUE 3.
+                88 WS-FOU               VALUE 4.
+            05 WS-LINE-COUNT                 PIC 9(2)   VALUE 99.
+            05 WS-PAGE-COUNT                 PIC 9(4)   VALUE 0.
+            05 WS-VENDOR-COUNT               PIC 9(6)   VALUE 0.
+            05 WS-GRAND-TOTAL                PIC 9(8)V99 VALUE 0.
+            05 WS-LINES-PER-PAGE             PIC 9(2)   VALUE 50.
+
+       01  WS-SWITCHES.
+            05 WS-READY-TO-OPEN              PIC X VALUE 'N'.
+                88 OPEN-THAT           VALUE 'Y'.
+            05 FILE-OPEN                     PIC X VALUE 'N'.
+                88 OPEN-F               VALUE 'Y'.
+
+       01 WS-STRINGS.
+            05 DIVIDER                              PIC X(47)
+                VALUE "===============================================".
+            05 SELECT-FILE-LO                       PIC X(34)
+                VALUE "Select Vendor Master File Location".
+            05 START-B                              PIC X(3)
+                VALUE "---".
+            05 END-B                                PIC X(3)
+                VALUE "---".
+            05 WIN                                  PIC X(13)
+                VALUE "Windows Users".
+            05 LO-TEMP                              PIC X(6)
+                VALUE "   1. ".
+            05 LINUX                                PIC X(11)
+                VALUE "Linux Users".
+            05 LO-HOME                              PIC X(6)
+                VALUE "   2. ".
+            05 OTHER-ENTERY                         PIC X(20)
+                VALUE "Enter Other Location".
+            05 LO-OTHER                             PIC X(11)
+                VALUE "   3. Other".
+            05 LO-EXIT                              PIC X(10)
+                VALUE "   4. Exit".
+            05 LO-ENTER                             PIC X(15)
+                VALUE "Enter Location:".
+            05 LO-ERR-NOT-FOUND                     PIC X(21)
+                VALUE "ERROR FILE NOT FOUND.".
+            05 LO-ERR-TRY-AGAIN                     PIC X(30)
+                VALUE "PLEASE MAKE A VALID SELECTION".
+            05 LO-FOUND                             PIC X(10)
+                VALUE "FILE FOUND".
+            05 SEE-YA                               PIC X(23)
+                VALUE "REPORT COMPLETE - BYE.".
+            05 REPORT-TITLE                         PIC X(30)
+                VALUE "VENDOR MASTER LIST - BALANCES".
+            05 REPORT-COL-HDR                       PIC X(47)
+                VALUE "ACCOUNT ID  VENDOR NAME                BALANCE".
+            05 REPORT-PAGE-LIT                      PIC X(6)
+                VALUE "PAGE: ".
+
+       01  WS-PAGE-NO-ED                    PIC ZZZ9.
+       01  WS-DETAIL-LINE.
+            05 DL-ACCOUNTNO                 PIC X(6).
+            05 FILLER                       PIC X(2)  VALUE SPACES.
+            05 DL-VENDOR-NAME                PIC X(30).
+            05 FILLER                        PIC X(2) VALUE SPACES.
+            05 DL-BALANCE                    PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-TOTAL-LINE.
+            05 FILLER                        PIC X(9)
+                VALUE "VENDORS: ".
+            05 TL-VENDOR-COUNT                PIC ZZZ,ZZ9.
+            05 FILLER                        PIC X(18)
+                VALUE "     GRAND TOTAL: ".
+            05 TL-GRAND-TOTAL                 PIC ZZZ,ZZZ,ZZ9.99.
+
+      ****************************************************************
+      ****************************************************************
+       PROCEDURE DIVISION.
+
+      ****************************************************************
+      *  Controls the direction of program logic.
+      ****************************************************************
+       100-MAIN.
+           PERFORM 150-FIND-FILE THRU 150-EXIT
+                   UNTIL OPEN-F.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM 5000-PRINT-LIST THRU 5000-EXIT.
+           CLOSE MASTER.
+           CLOSE PRINT-FILE.
+           DISPLAY SEE-YA.
+           STOP RUN.
+
+      ****************************************************************
+      *  A menu that lets the user select where the master file is
+      *  located, same options as INTVENDR's 150-FIND-FILE.
+      ****************************************************************
+       150-FIND-FILE.
+           DISPLAY SPACES.
+           DISPLAY DIVIDER.
+           DISPLAY SPACES.
+           DISPLAY SELECT-FILE-LO.
+           DISPLAY SPACES.
+           DISPLAY START-B, WIN, END-B.
+           DISPLAY LO-TEMP, UT-SYS-TEMP.
+           DISPLAY SPACES.
+           DISPLAY START-B, LINUX, END-B.
+           DISPLAY LO-HOME, UT-SYS-LINUX.
+           DISPLAY SPACES.
+           DISPLAY START-B, OTHER-ENTERY, END-B.
+           DISPLAY LO-OTHER.
+           DISPLAY SPACES.
+           DISPLAY LO-EXIT.
+           DISPLAY SPACES.
+           DISPLAY "ENTER SELECTION:".
+           ACCEPT WS-USER-SELECT.
+           EVALUATE TRUE
+               WHEN WS-ONE
+                   MOVE UT-SYS-TEMP TO UT-SYS-MFILE
+                   MOVE UT-SYS-PTEMP TO UT-SYS-PFILE
+               WHEN WS-TWO
+                   MOVE UT-SYS-LINUX TO UT-SYS-MFILE
+                   MOVE UT-SYS-PLINUX TO UT-SYS-PFILE
+               WHEN WS-THR
+                   DISPLAY LO-ENTER
+                   ACCEPT UT-SYS-MFILE
+                   DISPLAY "Enter Report Output Location:"
+                   ACCEPT UT-SYS-PFILE
+               WHEN WS-FOU
+                   DISPLAY SEE-YA
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY LO-ERR-TRY-AGAIN
+           END-EVALUATE.
+           OPEN INPUT MASTER.
+           IF NOT-OPEN
+               DISPLAY LO-ERR-NOT-FOUND
+               DISPLAY LO-ERR-TRY-AGAIN
+           ELSE
+               DISPLAY LO-FOUND
+               MOVE 'Y' TO FILE-OPEN
+           END-IF.
+           DISPLAY DIVIDER.
+       150-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *   Walks MASTER key order, same technique as INTVENDR's
+      *   5000-LIST, but writes a paginated report instead of
+      *   displaying to the screen.
+      ****************************************************************
+       5000-PRINT-LIST.
+            MOVE 'N' TO MASTER-EOF.
+            MOVE SPACES TO MAS-ACCOUNTNO.
+            START MASTER KEY > MAS-ACCOUNTNO
+                INVALID KEY MOVE 'Y' TO MASTER-EOF
+            END-START.
+            PERFORM UNTIL MASTER-EOF = 'Y'
+                READ MASTER NEXT RECORD
+                    AT END MOVE 'Y' TO MASTER-EOF
+                    NOT AT END PERFORM 5100-PRINT-DETAIL
+                                    THRU 5100-EXIT
+                END-READ
+            END-PERFORM.
+            PERFORM 5200-PRINT-TOTALS THRU 5200-EXIT.
+       5000-EXIT.
+            EXIT.
+
+      ****************************************************************
+      *   Prints one vendor detail line, throwing a new page header
+      *   whenever the current page fills up.
+      ****************************************************************
+       5100-PRINT-DETAIL.
+            IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                PERFORM 5300-PAGE-HEADER THRU 5300-EXIT
+            END-IF.
+            MOVE MAS-ACCOUNTNO TO DL-ACCOUNTNO.
+            MOVE MAS-VENDOR-NAME TO DL-VENDOR-NAME.
+            MOVE MAS-BALANCE TO DL-BALANCE.
+            WRITE PRINT-LINE FROM WS-DETAIL-LINE.
+            ADD 1 TO WS-LINE-COUNT.
+            ADD 1 TO WS-VENDOR-COUNT.
+            ADD MAS-BALANCE TO WS-GRAND-TOTAL.
+       5100-EXIT.
+            EXIT.
+
+      ****************************************************************
+      *   Writes a page header - title, column headings and page no.
+      ****************************************************************
+       5300-PAGE-HEADER.
+            ADD 1 TO WS-PAGE-COUNT.
+            MOVE WS-PAGE-COUNT TO WS-PAGE-NO-ED.
+            IF WS-PAGE-COUNT > 1
+                MOVE SPACES TO PRINT-LINE
+                WRITE PRINT-LINE
+                BEFORE ADVANCING PAGE
+            END-IF.
+            MOVE SPACES TO PRINT-LINE.
+            STRING REPORT-TITLE DELIMITED BY SIZE
+                   "     " DELIMITED BY SIZE
+                   REPORT-PAGE-LIT DELIMITED BY SIZE
+                   WS-PAGE-NO-ED DELIMITED BY SIZE
+                INTO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE REPORT-COL-HDR TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE 4 TO WS-LINE-COUNT.
+       5300-EXIT.
+            EXIT.
+
+      ****************************************************************
+      *   Writes the vendor count and grand total at the end of the
+      *   report.
+      ****************************************************************
+       5200-PRINT-TOTALS.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE WS-VENDOR-COUNT TO TL-VENDOR-COUNT.
+            MOVE WS-GRAND-TOTAL TO TL-GRAND-TOTAL.
+            MOVE SPACES TO PRINT-LINE.
+            MOVE WS-TOTAL-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE.
+       5200-EXIT.
+            EXIT.
