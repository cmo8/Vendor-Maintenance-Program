@@ -24,38 +24,44 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       * The select statement that Add, Edit and Delete use.
-           SELECT MASTER 
+           SELECT MASTER
                  ASSIGN TO UT-SYS-MFILE
                  ORGANIZATION IS INDEXED
                  ACCESS IS DYNAMIC
                  RECORD KEY IS MAS-ACCOUNTNO
+                 ALTERNATE RECORD KEY IS MAS-VENDOR-NAME
+                      WITH DUPLICATES
                  FILE STATUS IS WS-FILE-IS.
-                 
+      * The before/after audit trail for every add, change and
+      * delete against MASTER.
+           SELECT AUDIT-LOG
+                 ASSIGN TO UT-SYS-AFILE
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-AUDIT-IS.
+      * Remembers the last successfully-opened master file location
+      * so 150-FIND-FILE can offer it up front next run.
+           SELECT CONFIG-FILE
+                 ASSIGN TO UT-SYS-CFILE
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-CONFIG-IS.
+
        DATA DIVISION.
        FILE SECTION.
-      * 
+      *
        FD  MASTER
          LABEL RECORDS ARE STANDARD
           RECORD CONTAINS 210 CHARACTERS.
-       01  REC.
-            05  MAS-ACCOUNTNO                PIC X(6).
-            05  MAS-VENDOR-NAME              PIC X(30).
-            05  MAS-CONTAC-PERSON.
-                10   MAS-FNAME               PIC X(15).
-                10   MAS-LNAME               PIC X(20).
-            05  MAS-ADRESS.
-                10   MAS-STREET              PIC X(30).
-                10   MAS-STREET-TWO          PIC X(30).
-                10   MAS-CITY                PIC X(20).
-                10   MAS-COUNTRY             PIC X(20).
-                10   MAS-ZIP                 PIC X(10).
-            05  MAS-PHONENO                  PIC 9(12).
-            05  MAS-BALANCE                  PIC 9(6)V99.
-            05  MAS-DATE-BAL-CHANGE.
-                10   MAS-YEAR                PIC 9(4).
-                10   MAS-MONTH               PIC 9(2).
-                10   MAS-DAY                 PIC 9(2).
-            05  MAS-IS-ACTIVE                PIC X.
+           COPY "VNDMAST.CPY".
+      *
+       FD  AUDIT-LOG
+         LABEL RECORDS ARE STANDARD.
+           COPY "VNDAUD.CPY".
+      *
+       FD  CONFIG-FILE
+         LABEL RECORDS ARE STANDARD.
+       01  CFG-REC.
+            05  CFG-MFILE                   PIC X(50).
+            05  CFG-AFILE                   PIC X(50).
       *
        WORKING-STORAGE SECTION.
        
@@ -85,21 +91,40 @@
                 VALUE "C:\Temp\INVOLDMASTER.DAT".
             05 UT-SYS-LINUX                  PIC X(50)
                 VALUE "/tmp/INVOLDMASTER.DAT".
-          
+            05 UT-SYS-AFILE                  PIC X(50)
+                VALUE "C:\Temp\INVAUDIT.DAT".
+            05 UT-SYS-ATEMP                  PIC X(50)
+                VALUE "C:\Temp\INVAUDIT.DAT".
+            05 UT-SYS-ALINUX                 PIC X(50)
+                VALUE "/tmp/INVAUDIT.DAT".
+            05 UT-SYS-CFILE                  PIC X(50)
+                VALUE "/tmp/INTVENDR.CFG".
+
        01 WS-WORKING-AREA.
             05 WS-FILE-IS                    PIC 9(2).
                 88 NOT-OPEN             VALUE 35.
                 88 END-OF-FILE          VALUE 23.
+            05 WS-AUDIT-IS                   PIC 9(2).
+            05 WS-AUDIT-SAVE                 PIC X(210).
+            05 WS-CONFIG-IS                  PIC 9(2).
+                88 CONFIG-NOT-OPEN      VALUE 35.
+            05 WS-LAST-LOCATION              PIC X(50) VALUE SPACES.
+            05 WS-LAST-AUDIT-LOCATION        PIC X(50) VALUE SPACES.
             05 WS-PAUSE                      PIC X.
+            05 WS-LIST-INACTIVE-ANS          PIC X(6).
             05 MASTER-EOF                    PIC X     VALUE 'N'.
            
             05 WS-USER-SELECT                PIC 9.
+                88 WS-ZERO              VALUE 0.
                 88 WS-ONE               VALUE 1.
                 88 WS-TWO               VALUE 2.
                 88 WS-THR               VALUE 3.
                 88 WS-FOU               VALUE 4.
                 88 WS-FIV               VALUE 5.
                 88 WS-SIX               VALUE 6.
+                88 WS-SEV               VALUE 7.
+                88 WS-EIG               VALUE 8.
+                88 WS-NIN               VALUE 9.
 
        01  WS-SWITCHES.
             05 WS-CREATE-FILE               PIC X
@@ -127,6 +152,42 @@
             05 WS-OK-TO-DELETE               PIC X
                                         VALUE 'N'.
                 88 OK-TO-DELETE         VALUE 'Y'.
+            05 WS-OK-TO-TOGGLE                PIC X
+                                        VALUE 'N'.
+                88 OK-TO-TOGGLE         VALUE 'Y'.
+            05 WS-PASSES-FILTER               PIC X
+                                        VALUE 'Y'.
+                88 PASSES-FILTER        VALUE 'Y'.
+            05 WS-HAVE-LAST-LOC                PIC X
+                                        VALUE 'N'.
+                88 HAVE-LAST-LOC        VALUE 'Y'.
+            05 WS-NAME-MATCH                   PIC X
+                                        VALUE 'N'.
+                88 NAME-MATCHES         VALUE 'Y'.
+       01  WS-LIST-OPTIONS.
+            05 WS-LIST-SORT                   PIC 9 VALUE 1.
+                88 LIST-BY-ACCT         VALUE 1.
+                88 LIST-BY-NAME         VALUE 2.
+            05 WS-LIST-FILTER                 PIC 9 VALUE 0.
+                88 LIST-ALL             VALUE 0.
+                88 LIST-BAL-ONLY        VALUE 1.
+                88 LIST-ACTIVE-ONLY     VALUE 2.
+                88 LIST-INACTIVE-ONLY   VALUE 3.
+       01 WS-NAME-SEARCH-AREA.
+            05 WS-NAME-SEARCH                PIC X(30).
+            05 WS-SEARCH-LEN                 PIC 9(2).
+            05 WS-SUB-I                      PIC 9(2).
+            05 WS-SUB-J                      PIC 9(2).
+       01 WS-VALIDATE-AREA.
+            05 WS-ZIP-LEN                    PIC 9(2).
+            05 WS-SUB-K                      PIC 9(2).
+            05 WS-ZIP-VALID                  PIC X VALUE 'N'.
+                88 ZIP-IS-VALID         VALUE 'Y'.
+            05 WS-FIELDS-OK                  PIC X VALUE 'N'.
+                88 FIELDS-OK            VALUE 'Y'.
+            05 WS-VALIDATE-MODE              PIC X VALUE 'A'.
+                88 VALIDATE-FOR-ADD     VALUE 'A'.
+                88 VALIDATE-FOR-EDIT    VALUE 'E'.
        01 WS-STRINGS.
             05 SEE-YA                               PIC X(18)
                 VALUE "SEE YOU NEXT TIME.".
@@ -140,6 +201,8 @@
                 VALUE "---".
             05 WIN                                  PIC X(13)
                 VALUE "Windows Users".
+            05 LO-LAST                              PIC X(25)
+                VALUE "   0. Use Last Location: ".
             05 LO-TEMP                              PIC X(6)
                 VALUE "   1. ".
             05 LINUX                                PIC X(11)
@@ -156,6 +219,8 @@
                 VALUE "   5. Exit".
             05 LO-ENTER                             PIC X(15)
                 VALUE "Enter Location:".
+            05 ENTER-AUDIT-LO                       PIC X(21)
+                VALUE "Enter Audit Log Path:".
             05 LO-ERR-NOT-FOUND                     PIC X(21)
                 VALUE "ERROR FILE NOT FOUND.".
             05 LO-ERR-TRY-AGAIN                     PIC X(30)
@@ -174,8 +239,12 @@
                 VALUE "   4. DETAIL VENDOR".
             05 LIST-VENDOR                          PIC X(18)
                 VALUE "   5. LIST VENDORS".
+            05 FIND-VENDOR                          PIC X(25)
+                VALUE "   6. FIND VENDOR BY NAME".
+            05 TOGGLE-VENDOR                        PIC X(30)
+                VALUE "   7. ACTIVATE/DEACTIVATE VEND".
             05 EXIT-PROG                            PIC X(10)
-                VALUE "   6. EXIT".
+                VALUE "   8. EXIT".
             05 ENTER-SELECTION                      PIC X(16)
                 VALUE "ENTER SELECTION:".
             05 ENTER-VALID                          PIC X(30)
@@ -226,6 +295,14 @@
                 VALUE "RECORD DELETED".
             05 NOT-DELETE                           PIC X(18)
                 VALUE "RECORD NOT DELETED".
+            05 LIST-INACT-PROMPT                    PIC X(47)
+                VALUE "Enter L to List Inactive Vendors, or Enter ID#:".
+            05 TOGGLE-CHECK                         PIC X(40)
+                VALUE "OK TO TOGGLE ACTIVE STATE? (Y TO TOGGLE)".
+            05 TOGGLE-CONF                          PIC X(23)
+                VALUE "ACTIVE STATE NOW SET TO".
+            05 NOT-TOGGLED                          PIC X(22)
+                VALUE "ACTIVE STATE UNCHANGED".
             05 DIS-ID                               PIC X(11)
                 VALUE "VENDOR ID: ".
             05 DIS-NAME                             PIC X(13)
@@ -262,8 +339,36 @@
                 VALUE "PRESS ENTER TO CONTINUE:".
             05 ON-REC                               PIC X(29)
                 VALUE "There are no Vendors in file".
+            05 LIST-SORT-HDR                        PIC X(16)
+                VALUE "Sort Vendors By:".
+            05 LIST-SORT-ONE                        PIC X(27)
+                VALUE "   1. Account Number (Dflt)".
+            05 LIST-SORT-TWO                        PIC X(17)
+                VALUE "   2. Vendor Name".
+            05 LIST-FILTER-HDR                      PIC X(18)
+                VALUE "Filter Vendors By:".
+            05 LIST-FILTER-ZERO                     PIC X(16)
+                VALUE "   0. All (Dflt)".
+            05 LIST-FILTER-ONE                      PIC X(29)
+                VALUE "   1. Balance Greater Than $0".
+            05 LIST-FILTER-TWO                      PIC X(17)
+                VALUE "   2. Active Only".
+            05 LIST-FILTER-THR                      PIC X(19)
+                VALUE "   3. Inactive Only".
             05 LO-CREATED                           PIC X(27)
                 VALUE "Vendor Master File Created".
+            05 ENTER-NAME-SEARCH                    PIC X(34)
+                VALUE "Enter Partial Vendor Name to Find:".
+            05 NO-NAME-MATCH                        PIC X(27)
+                VALUE "NO VENDORS MATCH THAT NAME.".
+            05 FIND-THEN-ID                         PIC X(41)
+                VALUE "Enter Vendor ID# From List Above (or --):".
+            05 ERR-BLANK-ACCT                       PIC X(43)
+                VALUE "VENDOR ID CANNOT BE BLANK - PLEASE RE-ENTER".
+            05 ERR-BAD-ZIP                           PIC X(43)
+                VALUE "ZIP MUST BE 5 OR 9 DIGITS - PLEASE RE-ENTER".
+            05 ERR-BAD-PHONE                         PIC X(43)
+                VALUE "PHONE MUST BE 10 DIGITS - PLEASE RE-ENTER".
       ****************************************************************
       ****************************************************************
        PROCEDURE DIVISION.
@@ -272,6 +377,7 @@
       *  Controls the direction of program logic.
       ****************************************************************
        100-MAIN.
+           PERFORM 160-READ-CONFIG THRU 160-EXIT.
            PERFORM 150-FIND-FILE THRU 150-EXIT
                    UNTIL OPEN-F.
            PERFORM 200-MAKE-SELECTION THRU 200-EXIT
@@ -290,6 +396,10 @@
            DISPLAY SPACES.
            DISPLAY SELECT-FILE-LO.
            DISPLAY SPACES.
+           IF HAVE-LAST-LOC
+               DISPLAY LO-LAST, WS-LAST-LOCATION
+               DISPLAY SPACES
+           END-IF.
            DISPLAY START-B, WIN, END-B.
            DISPLAY LO-TEMP, UT-SYS-TEMP.
            DISPLAY SPACES.
@@ -313,6 +423,28 @@
        150-EXIT.
            EXIT.
            
+      ****************************************************************
+      *  Looks for a config file left behind by a prior successful
+      *  run and, if found, remembers its master file path so
+      *  150-FIND-FILE can offer it as option 0.
+      ****************************************************************
+       160-READ-CONFIG.
+           OPEN INPUT CONFIG-FILE.
+           IF CONFIG-NOT-OPEN
+               CONTINUE
+           ELSE
+               READ CONFIG-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CFG-MFILE TO WS-LAST-LOCATION
+                       MOVE CFG-AFILE TO WS-LAST-AUDIT-LOCATION
+                       MOVE 'Y' TO WS-HAVE-LAST-LOC
+               END-READ
+               CLOSE CONFIG-FILE
+           END-IF.
+       160-EXIT.
+           EXIT.
+
       ****************************************************************
       *  This is the logic that drives the selection from the user and
       *  does the file selection.
@@ -320,8 +452,12 @@
        175-FILE-LOGIC.
            MOVE 'Y' TO WS-READY-TO-OPEN.
            EVALUATE TRUE
+               WHEN WS-ZERO MOVE WS-LAST-LOCATION TO UT-SYS-MFILE
+                            MOVE WS-LAST-AUDIT-LOCATION TO UT-SYS-AFILE
                WHEN WS-ONE  MOVE UT-SYS-TEMP  TO UT-SYS-MFILE
+                            MOVE UT-SYS-ATEMP  TO UT-SYS-AFILE
                WHEN WS-TWO  MOVE UT-SYS-LINUX TO UT-SYS-MFILE
+                            MOVE UT-SYS-ALINUX TO UT-SYS-AFILE
                WHEN WS-THR  PERFORM 177-OTHER THRU 177-EXIT
                WHEN WS-FOU  PERFORM 176-CREATE THRU 176-EXIT
                WHEN WS-FIV  PERFORM 178-EXIT-PROG THRU 178-EXIT
@@ -347,6 +483,8 @@
        177-OTHER.
            DISPLAY LO-ENTER.
            ACCEPT UT-SYS-MFILE.
+           DISPLAY ENTER-AUDIT-LO.
+           ACCEPT UT-SYS-AFILE.
        177-EXIT.
            EXIT.
            
@@ -376,6 +514,8 @@
            DISPLAY DELETE-VENDOR.
            DISPLAY DETAIL-VENDOR.
            DISPLAY LIST-VENDOR.
+           DISPLAY FIND-VENDOR.
+           DISPLAY TOGGLE-VENDOR.
            DISPLAY EXIT-PROG.
            DISPLAY SPACES.
            DISPLAY ENTER-SELECTION.
@@ -396,7 +536,11 @@
                WHEN WS-THR  PERFORM 3000-RM-RECORD  THRU 3000-EXIT
                WHEN WS-FOU  PERFORM 4000-VW-RECORD  THRU 4000-EXIT
                WHEN WS-FIV  PERFORM 5000-LIST       THRU 5000-EXIT
-               WHEN WS-SIX  MOVE 'Y' TO WS-STOP-PROGRAM
+               WHEN WS-SIX  PERFORM 7000-FIND-VENDOR
+                                 THRU 7000-EXIT
+               WHEN WS-SEV  PERFORM 6000-TOGGLE-ACTIVE
+                                 THRU 6000-EXIT
+               WHEN WS-EIG  MOVE 'Y' TO WS-STOP-PROGRAM
                WHEN OTHER   DISPLAY ENTER-VALID
            END-EVALUATE.
        250-EXIT.
@@ -407,10 +551,10 @@
       *  Add Record to master file.                     
       ****************************************************************
        1000-ADD-RECORD.
-            DISPLAY ENTER-ID.
-            ACCEPT MAS-ACCOUNTNO.
+            PERFORM 1010-GET-ACCOUNTNO THRU 1010-EXIT.
             PERFORM 1100-READ-V-MASTER THRU 1100-EXIT.
             IF VENDOR-NOT-FOUND
+                MOVE 'A' TO WS-VALIDATE-MODE
                 PERFORM 2320-UPDATE-REC THRU 2320-EXIT
                 PERFORM 1200-MOVE-DATA THRU 1200-EXIT
                 DISPLAY ADD-CHECK
@@ -433,14 +577,32 @@
             MOVE 'N' TO WS-OK-TO-ADD.
        1000-EXIT.
              EXIT.
-       
+
+      ***************************************************************
+      *   Prompts for the new vendor's account number, re-prompting
+      *   if it's left blank - account number is the key, so a blank
+      *   one has no business reaching 1001-WRITE-REC.
+      ***************************************************************
+       1010-GET-ACCOUNTNO.
+            DISPLAY ENTER-ID.
+            ACCEPT MAS-ACCOUNTNO.
+            PERFORM UNTIL MAS-ACCOUNTNO NOT = SPACES
+                DISPLAY ERR-BLANK-ACCT
+                DISPLAY ENTER-ID
+                ACCEPT MAS-ACCOUNTNO
+            END-PERFORM.
+       1010-EXIT.
+            EXIT.
+
       ***************************************************************
       *   I have the task of writing the record to the master file.
-      ***************************************************************      
+      ***************************************************************
        1001-WRITE-REC.
        		WRITE REC
-            	INVALID KEY 
+            	INVALID KEY
                 	PERFORM 2610-BAD-WRITE THRU 2610-EXIT
+                NOT INVALID KEY
+                    PERFORM 2340-AUDIT-ADD THRU 2340-EXIT
             END-WRITE
             DISPLAY ADDED-CONF.
        1001-EXIT.
@@ -495,9 +657,12 @@
             ACCEPT MAS-ACCOUNTNO.
             PERFORM 4100-READ-V-MASTER THRU 4100-EXIT.
             IF NOT VENDOR-NOT-FOUND
+                MOVE REC TO WS-AUDIT-SAVE
                 PERFORM 2300-GET-DATA THRU 2300-EXIT
                 REWRITE REC
                      INVALID KEY PERFORM 2610-BAD-WRITE THRU 2610-EXIT
+                     NOT INVALID KEY PERFORM 2341-AUDIT-CHANGE
+                                          THRU 2341-EXIT
                 DISPLAY UPDATE-CONF
             END-IF.
        2000-EXIT.
@@ -514,6 +679,7 @@
             DISPLAY UPD-MSG-ONE.
             DISPLAY UPD-MSG-TWO.
             DISPLAY SPACES.
+            MOVE 'E' TO WS-VALIDATE-MODE.
             PERFORM 2320-UPDATE-REC THRU 2320-EXIT.
             PERFORM 2330-REC-CHECK THRU 2330-EXIT.
        2300-EXIT.
@@ -560,12 +726,110 @@
             ACCEPT WS-PHONENO.
             DISPLAY ENTER-BALANCE.
             ACCEPT WS-BALANCE.
+            PERFORM 2324-PROMPT-AND-VALIDATE THRU 2324-EXIT.
        2320-EXIT.
             EXIT.
-       
+
+      ***************************************************************
+      *   Keeps re-checking WS-ZIP and WS-PHONENO, re-prompting for
+      *   whichever one is bad, until both pass - shared by the add
+      *   and edit paths since they both build a record through
+      *   2320-UPDATE-REC before it ever reaches WRITE or REWRITE.
+      ***************************************************************
+       2324-PROMPT-AND-VALIDATE.
+            MOVE 'N' TO WS-FIELDS-OK.
+            PERFORM 2325-VALIDATE-FIELDS THRU 2325-EXIT
+                UNTIL FIELDS-OK.
+       2324-EXIT.
+            EXIT.
+
+      ***************************************************************
+      *   One pass over the fields that need validating. Leaves
+      *   WS-FIELDS-OK set to 'N' if either check had to re-prompt,
+      *   so 2324-PROMPT-AND-VALIDATE runs another pass.
+      ***************************************************************
+       2325-VALIDATE-FIELDS.
+            MOVE 'Y' TO WS-FIELDS-OK.
+            PERFORM 2326-CHECK-ZIP THRU 2326-EXIT.
+            PERFORM 2327-CHECK-PHONE THRU 2327-EXIT.
+       2325-EXIT.
+            EXIT.
+
+      ***************************************************************
+      *   On edit, a blank zip means "no change" the same way
+      *   2330-REC-CHECK treats it, so only a non-blank entry gets
+      *   validated. On add there is no prior value to fall back on,
+      *   so a blank zip is the final value and must be rejected like
+      *   any other bad shape. Valid shapes are 5 digits, 9 digits
+      *   (ZIP+4 run together) or 9 digits with a dash after the
+      *   first 5 (ZIP-4).
+      ***************************************************************
+       2326-CHECK-ZIP.
+            IF WS-ZIP = SPACES AND VALIDATE-FOR-EDIT
+                CONTINUE
+            ELSE
+                MOVE 'N' TO WS-ZIP-VALID
+                PERFORM VARYING WS-SUB-K FROM 10 BY -1
+                        UNTIL WS-SUB-K = 0
+                           OR WS-ZIP (WS-SUB-K:1) NOT = SPACE
+                    CONTINUE
+                END-PERFORM
+                MOVE WS-SUB-K TO WS-ZIP-LEN
+                EVALUATE TRUE
+                    WHEN WS-ZIP-LEN = 5
+                        IF WS-ZIP (1:5) IS NUMERIC
+                            MOVE 'Y' TO WS-ZIP-VALID
+                        END-IF
+                    WHEN WS-ZIP-LEN = 9
+                        IF WS-ZIP (1:9) IS NUMERIC
+                            MOVE 'Y' TO WS-ZIP-VALID
+                        END-IF
+                    WHEN WS-ZIP-LEN = 10
+                        IF WS-ZIP (1:5) IS NUMERIC
+                           AND WS-ZIP (6:1) = "-"
+                           AND WS-ZIP (7:4) IS NUMERIC
+                            MOVE 'Y' TO WS-ZIP-VALID
+                        END-IF
+                    WHEN OTHER
+                        CONTINUE
+                END-EVALUATE
+                IF NOT ZIP-IS-VALID
+                    DISPLAY ERR-BAD-ZIP
+                    DISPLAY ENTER-ZIP
+                    ACCEPT WS-ZIP
+                    MOVE 'N' TO WS-FIELDS-OK
+                END-IF
+            END-IF.
+       2326-EXIT.
+            EXIT.
+
+      ***************************************************************
+      *   On edit, a zero phone means "no change" the same way
+      *   2330-REC-CHECK treats it, so only a non-zero entry gets
+      *   validated. On add there is no prior value to fall back on,
+      *   so a zero phone is the final value and must be rejected
+      *   like any other bad number. A plausible 10-digit number is
+      *   anything from 1000000000 to 9999999999 - fewer or more
+      *   digits gets kicked back.
+      ***************************************************************
+       2327-CHECK-PHONE.
+            IF WS-PHONENO = 0 AND VALIDATE-FOR-EDIT
+                CONTINUE
+            ELSE
+                IF WS-PHONENO < 1000000000 OR
+                   WS-PHONENO > 9999999999
+                    DISPLAY ERR-BAD-PHONE
+                    DISPLAY ENTER-PHONE
+                    ACCEPT WS-PHONENO
+                    MOVE 'N' TO WS-FIELDS-OK
+                END-IF
+            END-IF.
+       2327-EXIT.
+            EXIT.
+
       ***************************************************************
       *   I check to see if there are any changes to the record.
-      ***************************************************************	
+      ***************************************************************
        2330-REC-CHECK.
             IF WS-VENDOR-NAME NOT = SPACES
               MOVE WS-VENDOR-NAME TO MAS-VENDOR-NAME
@@ -616,6 +880,32 @@
        2330-EXIT.
             EXIT.
 
+      ***************************************************************
+      *   Appends an audit trail entry for a new record.
+      ***************************************************************
+       2340-AUDIT-ADD.
+            MOVE MAS-ACCOUNTNO TO AUD-ACCOUNTNO.
+            MOVE 'A' TO AUD-OPERATION.
+            MOVE SPACES TO AUD-BEFORE-IMAGE.
+            MOVE REC TO AUD-AFTER-IMAGE.
+            PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT.
+       2340-EXIT.
+            EXIT.
+
+      ***************************************************************
+      *   Appends an audit trail entry for a changed record. The
+      *   before image was captured in WS-AUDIT-SAVE before the
+      *   record's fields were overlaid.
+      ***************************************************************
+       2341-AUDIT-CHANGE.
+            MOVE MAS-ACCOUNTNO TO AUD-ACCOUNTNO.
+            MOVE 'C' TO AUD-OPERATION.
+            MOVE WS-AUDIT-SAVE TO AUD-BEFORE-IMAGE.
+            MOVE REC TO AUD-AFTER-IMAGE.
+            PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT.
+       2341-EXIT.
+            EXIT.
+
       ***************************************************************
       *   Display error message and the record in error.
       ***************************************************************
@@ -637,9 +927,12 @@
                 DISPLAY DELETE-CHECK
                 ACCEPT WS-OK-TO-DELETE
                 IF OK-TO-DELETE
+                    MOVE REC TO WS-AUDIT-SAVE
                     DELETE MASTER RECORD
                         INVALID KEY
                             PERFORM 3610-NOT-FOUND THRU 3610-EXIT
+                        NOT INVALID KEY
+                            PERFORM 3620-AUDIT-DELETE THRU 3620-EXIT
                     END-DELETE
                     DISPLAY DELETE-CONF
                 ELSE
@@ -656,6 +949,18 @@
             DISPLAY ERR-DELETING-REC, REC.
        3610-EXIT.
             EXIT.
+
+      ***************************************************************
+      *   Appends an audit trail entry for a deleted record.
+      ***************************************************************
+       3620-AUDIT-DELETE.
+            MOVE MAS-ACCOUNTNO TO AUD-ACCOUNTNO.
+            MOVE 'D' TO AUD-OPERATION.
+            MOVE WS-AUDIT-SAVE TO AUD-BEFORE-IMAGE.
+            MOVE SPACES TO AUD-AFTER-IMAGE.
+            PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT.
+       3620-EXIT.
+            EXIT.
             
       ****************************************************************
       ****************************************************************
@@ -724,9 +1029,41 @@
       *   master file.
       ****************************************************************
        5000-LIST.
+            DISPLAY SPACES.
+            DISPLAY LIST-SORT-HDR.
+            DISPLAY LIST-SORT-ONE.
+            DISPLAY LIST-SORT-TWO.
+            DISPLAY ENTER-SELECTION.
+            ACCEPT WS-LIST-SORT.
+            DISPLAY SPACES.
+            DISPLAY LIST-FILTER-HDR.
+            DISPLAY LIST-FILTER-ZERO.
+            DISPLAY LIST-FILTER-ONE.
+            DISPLAY LIST-FILTER-TWO.
+            DISPLAY LIST-FILTER-THR.
+            DISPLAY ENTER-SELECTION.
+            ACCEPT WS-LIST-FILTER.
+            PERFORM 5010-LIST-SCAN THRU 5010-EXIT.
+            DISPLAY LIST-CONT.
+            ACCEPT WS-PAUSE.
+       5000-EXIT.
+            EXIT.
+
+      ****************************************************************
+      *   Walks MASTER in the order picked by WS-LIST-SORT, showing
+      *   only the records that pass the WS-LIST-FILTER choice.
+      *   Shared by 5000-LIST and 6000-TOGGLE-ACTIVE's "list inactive
+      *   vendors first" option.
+      ****************************************************************
+       5010-LIST-SCAN.
             MOVE 'N' TO MASTER-EOF.
-            MOVE SPACES TO MAS-ACCOUNTNO.
-            START MASTER KEY > MAS-ACCOUNTNO.
+            IF LIST-BY-NAME
+                MOVE SPACES TO MAS-VENDOR-NAME
+                START MASTER KEY > MAS-VENDOR-NAME
+            ELSE
+                MOVE SPACES TO MAS-ACCOUNTNO
+                START MASTER KEY > MAS-ACCOUNTNO
+            END-IF.
             IF NOT END-OF-FILE
                 DISPLAY LIST-HEADER
                 DISPLAY LIST-DIV
@@ -735,7 +1072,11 @@
                 END-READ
       *
                 PERFORM UNTIL MASTER-EOF = 'Y'
-                    DISPLAY MAS-ACCOUNTNO, LIST-SPACE, MAS-VENDOR-NAME
+                    PERFORM 5020-CHECK-FILTER THRU 5020-EXIT
+                    IF PASSES-FILTER
+                        DISPLAY MAS-ACCOUNTNO, LIST-SPACE,
+                                MAS-VENDOR-NAME
+                    END-IF
                     READ MASTER NEXT RECORD
                         AT END MOVE 'Y' TO MASTER-EOF
                     END-READ
@@ -745,14 +1086,189 @@
             ELSE
                 DISPLAY ON-REC
             END-IF.
-            DISPLAY LIST-CONT.
-            ACCEPT WS-PAUSE.
-       5000-EXIT.
+       5010-EXIT.
             EXIT.
-            
+
+      ****************************************************************
+      *   Sets WS-PASSES-FILTER for the current MASTER record
+      *   according to the WS-LIST-FILTER choice.
+      ****************************************************************
+       5020-CHECK-FILTER.
+            MOVE 'Y' TO WS-PASSES-FILTER.
+            EVALUATE TRUE
+                WHEN LIST-BAL-ONLY
+                    IF MAS-BALANCE = 0
+                        MOVE 'N' TO WS-PASSES-FILTER
+                    END-IF
+                WHEN LIST-ACTIVE-ONLY
+                    IF MAS-IS-ACTIVE NOT = 'Y'
+                        MOVE 'N' TO WS-PASSES-FILTER
+                    END-IF
+                WHEN LIST-INACTIVE-ONLY
+                    IF MAS-IS-ACTIVE = 'Y'
+                        MOVE 'N' TO WS-PASSES-FILTER
+                    END-IF
+                WHEN OTHER
+                    CONTINUE
+            END-EVALUATE.
+       5020-EXIT.
+            EXIT.
+
+      ****************************************************************
+      ****************************************************************
+      *  Lets the user bench a vendor (set MAS-IS-ACTIVE to 'N')
+      *  without throwing away the whole record the way a DELETE
+      *  does, or reactivate one that was benched earlier.
+      ****************************************************************
+       6000-TOGGLE-ACTIVE.
+            DISPLAY SPACES.
+            DISPLAY LIST-INACT-PROMPT.
+            ACCEPT WS-LIST-INACTIVE-ANS.
+            IF WS-LIST-INACTIVE-ANS (1:1) = 'L' OR 'l'
+                MOVE 1 TO WS-LIST-SORT
+                MOVE 3 TO WS-LIST-FILTER
+                PERFORM 5010-LIST-SCAN THRU 5010-EXIT
+                DISPLAY ENTER-ID
+                ACCEPT MAS-ACCOUNTNO
+            ELSE
+                MOVE WS-LIST-INACTIVE-ANS TO MAS-ACCOUNTNO
+            END-IF.
+            PERFORM 4100-READ-V-MASTER THRU 4100-EXIT.
+            IF NOT VENDOR-NOT-FOUND
+                PERFORM 4300-GET-DATA THRU 4300-EXIT
+                DISPLAY TOGGLE-CHECK
+                ACCEPT WS-OK-TO-TOGGLE
+                IF OK-TO-TOGGLE
+                    MOVE REC TO WS-AUDIT-SAVE
+                    IF MAS-IS-ACTIVE = 'Y'
+                        MOVE 'N' TO MAS-IS-ACTIVE
+                    ELSE
+                        MOVE 'Y' TO MAS-IS-ACTIVE
+                    END-IF
+                    REWRITE REC
+                        INVALID KEY
+                            PERFORM 2610-BAD-WRITE THRU 2610-EXIT
+                        NOT INVALID KEY
+                            PERFORM 2341-AUDIT-CHANGE THRU 2341-EXIT
+                    END-REWRITE
+                    DISPLAY TOGGLE-CONF, ": ", MAS-IS-ACTIVE
+                ELSE
+                    DISPLAY NOT-TOGGLED
+                END-IF
+            END-IF.
+       6000-EXIT.
+            EXIT.
+
+      ****************************************************************
+      ****************************************************************
+      *  Lets the user find a vendor by a piece of its name instead
+      *  of having to already know MAS-ACCOUNTNO, then feeds the
+      *  chosen ID straight into a read so edit/delete/detail can
+      *  follow up without a second trip through the main menu.
+      ****************************************************************
+       7000-FIND-VENDOR.
+            DISPLAY SPACES.
+            DISPLAY ENTER-NAME-SEARCH.
+            ACCEPT WS-NAME-SEARCH.
+            PERFORM 7010-NAME-SCAN THRU 7010-EXIT.
+            IF NAME-MATCHES
+                DISPLAY FIND-THEN-ID
+                ACCEPT MAS-ACCOUNTNO
+                IF MAS-ACCOUNTNO NOT = "--"
+                    PERFORM 4100-READ-V-MASTER THRU 4100-EXIT
+                    IF NOT VENDOR-NOT-FOUND
+                        PERFORM 4300-GET-DATA THRU 4300-EXIT
+                        DISPLAY LIST-CONT
+                        ACCEPT WS-PAUSE
+                    END-IF
+                END-IF
+            ELSE
+                DISPLAY NO-NAME-MATCH
+            END-IF.
+       7000-EXIT.
+            EXIT.
+
       ****************************************************************
+      *   Walks MASTER in account order looking for MAS-VENDOR-NAME
+      *   values that contain WS-NAME-SEARCH anywhere in the field,
+      *   displaying a pick-list of the account/name pairs that hit.
+      ****************************************************************
+       7010-NAME-SCAN.
+            MOVE 'N' TO WS-NAME-MATCH.
+            PERFORM 7030-TRIM-SEARCH THRU 7030-EXIT.
+            IF WS-SEARCH-LEN > 0
+                MOVE 'N' TO MASTER-EOF
+                MOVE SPACES TO MAS-ACCOUNTNO
+                START MASTER KEY > MAS-ACCOUNTNO
+                IF NOT END-OF-FILE
+                    READ MASTER NEXT RECORD
+                        AT END MOVE 'Y' TO MASTER-EOF
+                    END-READ
+      *
+                    PERFORM UNTIL MASTER-EOF = 'Y'
+                        PERFORM 7020-CHECK-NAME-MATCH THRU 7020-EXIT
+                        READ MASTER NEXT RECORD
+                            AT END MOVE 'Y' TO MASTER-EOF
+                        END-READ
+                    END-PERFORM
+      *
+                END-IF
+            END-IF.
+       7010-EXIT.
+            EXIT.
+
+      ****************************************************************
+      *   Figures out how many non-blank characters are in
+      *   WS-NAME-SEARCH so the scan knows how wide a window to
+      *   slide across MAS-VENDOR-NAME.
+      ****************************************************************
+       7030-TRIM-SEARCH.
+            MOVE 30 TO WS-SEARCH-LEN.
+            PERFORM VARYING WS-SEARCH-LEN FROM 30 BY -1
+                    UNTIL WS-SEARCH-LEN = 0
+                       OR WS-NAME-SEARCH (WS-SEARCH-LEN:1) NOT = SPACE
+                    CONTINUE
+            END-PERFORM.
+       7030-EXIT.
+            EXIT.
+
       ****************************************************************
-      *  Open the vendor master. If check to see if it is going to 
+      *   Slides a WS-SEARCH-LEN-wide window across the current
+      *   MASTER record's MAS-VENDOR-NAME looking for a match against
+      *   WS-NAME-SEARCH; displays the account/name pair and sets
+      *   WS-NAME-MATCH the first time it hits.
+      ****************************************************************
+       7020-CHECK-NAME-MATCH.
+            PERFORM VARYING WS-SUB-J FROM 1 BY 1
+                    UNTIL WS-SUB-J > (31 - WS-SEARCH-LEN)
+                IF MAS-VENDOR-NAME (WS-SUB-J:WS-SEARCH-LEN) =
+                   WS-NAME-SEARCH (1:WS-SEARCH-LEN)
+                    IF NOT NAME-MATCHES
+                        DISPLAY LIST-HEADER
+                        DISPLAY LIST-DIV
+                    END-IF
+                    DISPLAY MAS-ACCOUNTNO, LIST-SPACE, MAS-VENDOR-NAME
+                    MOVE 'Y' TO WS-NAME-MATCH
+                    MOVE 32 TO WS-SUB-J
+                END-IF
+            END-PERFORM.
+       7020-EXIT.
+            EXIT.
+
+      ****************************************************************
+      ****************************************************************
+      *   I stamp the timestamp and append the audit record built by
+      *   whichever 23xx/3620 paragraph called me to the audit log.
+      ****************************************************************
+       8000-WRITE-AUDIT.
+            MOVE FUNCTION CURRENT-DATE (1:14) TO AUD-TIMESTAMP.
+            WRITE AUD-REC.
+       8000-EXIT.
+            EXIT.
+
+      ****************************************************************
+      ****************************************************************
+      *  Open the vendor master. If check to see if it is going to
       *  create a new file and creates it in the user defined 
       *  location. Or it open the file is input mode becauce this way
       *  no new file will be created. Then it checks the file status
@@ -764,7 +1280,7 @@
        9900-INITIALIZATION.
             IF CREATE-FILE
                 OPEN I-O MASTER
-                DISPLAY LO-CREATED 
+                DISPLAY LO-CREATED
                 MOVE 'Y' TO FILE-OPEN
             ELSE
                 OPEN INPUT MASTER
@@ -774,10 +1290,14 @@
                 ELSE
                     CLOSE MASTER
                     OPEN I-O MASTER
-                    DISPLAY LO-FOUND 
+                    DISPLAY LO-FOUND
                     MOVE 'Y' TO FILE-OPEN
                 END-IF
             END-IF.
+            IF OPEN-F
+                OPEN EXTEND AUDIT-LOG
+                PERFORM 9920-WRITE-CONFIG THRU 9920-EXIT
+            END-IF.
        9900-EXIT.
             EXIT.
 
@@ -786,5 +1306,20 @@
       ****************************************************************
        9910-END-PROGRAM-RTN.
             CLOSE MASTER.
+            CLOSE AUDIT-LOG.
        9910-EXIT.
            EXIT.
+
+      ****************************************************************
+      *   Remembers the master file and audit log locations we just
+      *   opened successfully so next run's 150-FIND-FILE can offer
+      *   them up front instead of re-prompting through the same menu.
+      ****************************************************************
+       9920-WRITE-CONFIG.
+            OPEN OUTPUT CONFIG-FILE.
+            MOVE UT-SYS-MFILE TO CFG-MFILE.
+            MOVE UT-SYS-AFILE TO CFG-AFILE.
+            WRITE CFG-REC.
+            CLOSE CONFIG-FILE.
+       9920-EXIT.
+            EXIT.
