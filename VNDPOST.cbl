@@ -0,0 +1,349 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDPOST.
+       DATE-WRITTEN. 8/9/2026.
+       AUTHOR. MORGAN S
+      ****************************************************************
+      ****************************************************************
+      *Purpose: Post an accounts-payable transaction file (invoice
+      *         and payment amounts per vendor account) against the
+      *         vendor master, incrementing/decrementing MAS-BALANCE
+      *         on the matching MAS-ACCOUNTNO record instead of
+      *         relying on someone typing a new balance by hand.
+      *
+      *Input:   The AP transaction file (see VNDTRAN.CPY) and the
+      *         vendor master file (see VNDMAST.CPY).
+      *
+      *Output:  Updated MASTER records (MAS-BALANCE and
+      *         MAS-DATE-BAL-CHANGE), plus a posting summary.
+      *
+      *Lead Developer: Sean Morgan
+      *
+      *Modification History:
+      *08/09/2026 SM  Program written.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * The master file being posted to.
+           SELECT MASTER
+                 ASSIGN TO UT-SYS-MFILE
+                 ORGANIZATION IS INDEXED
+                 ACCESS IS DYNAMIC
+                 RECORD KEY IS MAS-ACCOUNTNO
+                 ALTERNATE RECORD KEY IS MAS-VENDOR-NAME
+                      WITH DUPLICATES
+                 FILE STATUS IS WS-FILE-IS.
+      * The AP transaction feed.
+           SELECT TRANS-FILE
+                 ASSIGN TO UT-SYS-TFILE
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-TRANS-IS.
+      * The before/after audit trail - posting rewrites MASTER same
+      * as an online edit does, so it logs the same way.
+           SELECT AUDIT-LOG
+                 ASSIGN TO UT-SYS-AFILE
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-AUDIT-IS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  MASTER
+         LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 210 CHARACTERS.
+           COPY "VNDMAST.CPY".
+      *
+       FD  TRANS-FILE
+         LABEL RECORDS ARE STANDARD.
+           COPY "VNDTRAN.CPY".
+      *
+       FD  AUDIT-LOG
+         LABEL RECORDS ARE STANDARD.
+           COPY "VNDAUD.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-LO.
+            05 UT-SYS-MFILE                  PIC X(50)
+                VALUE "C:\Temp\INVOLDMASTER.DAT".
+            05 UT-SYS-TEMP                   PIC X(50)
+                VALUE "C:\Temp\INVOLDMASTER.DAT".
+            05 UT-SYS-LINUX                  PIC X(50)
+                VALUE "/tmp/INVOLDMASTER.DAT".
+            05 UT-SYS-TFILE                  PIC X(50)
+                VALUE "C:\Temp\INVTRANS.DAT".
+            05 UT-SYS-TTEMP                  PIC X(50)
+                VALUE "C:\Temp\INVTRANS.DAT".
+            05 UT-SYS-TLINUX                 PIC X(50)
+                VALUE "/tmp/INVTRANS.DAT".
+            05 UT-SYS-AFILE                  PIC X(50)
+                VALUE "C:\Temp\INVAUDIT.DAT".
+            05 UT-SYS-ATEMP                  PIC X(50)
+                VALUE "C:\Temp\INVAUDIT.DAT".
+            05 UT-SYS-ALINUX                 PIC X(50)
+                VALUE "/tmp/INVAUDIT.DAT".
+
+       01 WS-WORKING-AREA.
+            05 WS-FILE-IS                    PIC 9(2).
+                88 NOT-OPEN             VALUE 35.
+                88 END-OF-FILE          VALUE 23.
+            05 WS-TRANS-IS                   PIC 9(2).
+            05 WS-AUDIT-IS                   PIC 9(2).
+            05 WS-AUDIT-SAVE                 PIC X(210).
+            05 TRANS-EOF                     PIC X     VALUE 'N'.
+            05 WS-USER-SELECT                PIC 9.
+                88 WS-ONE               VALUE 1.
+                88 WS-TWO               VALUE 2.
+                88 WS-THR               VALUE 3.
+                88 WS-FOU               VALUE 4.
+            05 WS-POSTED-COUNT               PIC 9(6)   VALUE 0.
+            05 WS-REJECTED-COUNT             PIC 9(6)   VALUE 0.
+            05 WS-NET-CHANGE                 PIC S9(8)V99 VALUE 0.
+
+       01  WS-SWITCHES.
+            05 FILE-OPEN                     PIC X VALUE 'N'.
+                88 OPEN-F               VALUE 'Y'.
+            05 WS-RECORD-NOT-FOUND           PIC X VALUE 'F'.
+                88 VENDOR-NOT-FOUND     VALUE 'T'.
+            05 WS-POST-OVERDRAWN             PIC X VALUE 'N'.
+                88 OVERDRAWN            VALUE 'Y'.
+            05 WS-POST-ERR-MSG               PIC X(45) VALUE SPACES.
+
+       01 WS-STRINGS.
+            05 DIVIDER                              PIC X(47)
+                VALUE "===============================================".
+            05 SELECT-FILE-LO                       PIC X(34)
+                VALUE "Select Vendor Master File Location".
+            05 START-B                              PIC X(3)
+                VALUE "---".
+            05 END-B                                PIC X(3)
+                VALUE "---".
+            05 WIN                                  PIC X(13)
+                VALUE "Windows Users".
+            05 LO-TEMP                              PIC X(6)
+                VALUE "   1. ".
+            05 LINUX                                PIC X(11)
+                VALUE "Linux Users".
+            05 LO-HOME                              PIC X(6)
+                VALUE "   2. ".
+            05 OTHER-ENTERY                         PIC X(20)
+                VALUE "Enter Other Location".
+            05 LO-OTHER                             PIC X(11)
+                VALUE "   3. Other".
+            05 LO-EXIT                              PIC X(10)
+                VALUE "   4. Exit".
+            05 LO-ENTER                             PIC X(15)
+                VALUE "Enter Location:".
+            05 LO-ERR-NOT-FOUND                     PIC X(21)
+                VALUE "ERROR FILE NOT FOUND.".
+            05 LO-ERR-TRY-AGAIN                     PIC X(30)
+                VALUE "PLEASE MAKE A VALID SELECTION".
+            05 LO-FOUND                             PIC X(10)
+                VALUE "FILE FOUND".
+            05 SEE-YA                               PIC X(20)
+                VALUE "POSTING RUN COMPLETE".
+            05 ERR-ACCT-NOT-FOUND                   PIC X(45)
+                VALUE "REJECTED - VENDOR ACCOUNT NOT ON FILE - ".
+            05 ERR-WOULD-OVERDRAW                   PIC X(45)
+                VALUE "REJECTED - PAYMENT EXCEEDS BALANCE OWED - ".
+            05 ERR-BALANCE-OVERFLOW                 PIC X(45)
+                VALUE "REJECTED - INVOICE WOULD OVERFLOW BALANCE - ".
+            05 POST-SUMMARY-HDR                     PIC X(25)
+                VALUE "A/P POSTING RUN SUMMARY:".
+            05 POST-SUMMARY-POSTED                  PIC X(20)
+                VALUE "TRANSACTIONS POSTED:".
+            05 POST-SUMMARY-REJECT                  PIC X(22)
+                VALUE "TRANSACTIONS REJECTED:".
+            05 POST-SUMMARY-NET                     PIC X(19)
+                VALUE "NET BALANCE CHANGE:".
+
+       01  WS-COUNT-ED                      PIC ZZZ,ZZ9.
+       01  WS-NET-ED                        PIC -ZZZ,ZZZ,ZZ9.99.
+
+      ****************************************************************
+      ****************************************************************
+       PROCEDURE DIVISION.
+
+      ****************************************************************
+      *  Controls the direction of program logic.
+      ****************************************************************
+       100-MAIN.
+           PERFORM 150-FIND-FILE THRU 150-EXIT
+                   UNTIL OPEN-F.
+           OPEN INPUT TRANS-FILE.
+           PERFORM 2000-POST-TRANSACTIONS THRU 2000-EXIT.
+           CLOSE MASTER.
+           CLOSE TRANS-FILE.
+           CLOSE AUDIT-LOG.
+           PERFORM 9000-PRINT-SUMMARY THRU 9000-EXIT.
+           DISPLAY SEE-YA.
+           STOP RUN.
+
+      ****************************************************************
+      *  A menu that lets the user select where the master and
+      *  transaction files are located.
+      ****************************************************************
+       150-FIND-FILE.
+           DISPLAY SPACES.
+           DISPLAY DIVIDER.
+           DISPLAY SPACES.
+           DISPLAY SELECT-FILE-LO.
+           DISPLAY SPACES.
+           DISPLAY START-B, WIN, END-B.
+           DISPLAY LO-TEMP, UT-SYS-TEMP.
+           DISPLAY SPACES.
+           DISPLAY START-B, LINUX, END-B.
+           DISPLAY LO-HOME, UT-SYS-LINUX.
+           DISPLAY SPACES.
+           DISPLAY START-B, OTHER-ENTERY, END-B.
+           DISPLAY LO-OTHER.
+           DISPLAY SPACES.
+           DISPLAY LO-EXIT.
+           DISPLAY SPACES.
+           DISPLAY "ENTER SELECTION:".
+           ACCEPT WS-USER-SELECT.
+           EVALUATE TRUE
+               WHEN WS-ONE
+                   MOVE UT-SYS-TEMP TO UT-SYS-MFILE
+                   MOVE UT-SYS-TTEMP TO UT-SYS-TFILE
+                   MOVE UT-SYS-ATEMP TO UT-SYS-AFILE
+               WHEN WS-TWO
+                   MOVE UT-SYS-LINUX TO UT-SYS-MFILE
+                   MOVE UT-SYS-TLINUX TO UT-SYS-TFILE
+                   MOVE UT-SYS-ALINUX TO UT-SYS-AFILE
+               WHEN WS-THR
+                   DISPLAY LO-ENTER
+                   ACCEPT UT-SYS-MFILE
+                   DISPLAY "Enter Transaction File Location:"
+                   ACCEPT UT-SYS-TFILE
+                   DISPLAY "Enter Audit Log Path:"
+                   ACCEPT UT-SYS-AFILE
+               WHEN WS-FOU
+                   DISPLAY SEE-YA
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY LO-ERR-TRY-AGAIN
+           END-EVALUATE.
+           OPEN I-O MASTER.
+           IF NOT-OPEN
+               DISPLAY LO-ERR-NOT-FOUND
+               DISPLAY LO-ERR-TRY-AGAIN
+           ELSE
+               DISPLAY LO-FOUND
+               MOVE 'Y' TO FILE-OPEN
+           END-IF.
+           IF OPEN-F
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+           DISPLAY DIVIDER.
+       150-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *   Reads every transaction and posts it to MASTER.
+      ****************************************************************
+       2000-POST-TRANSACTIONS.
+            MOVE 'N' TO TRANS-EOF.
+            READ TRANS-FILE
+                AT END MOVE 'Y' TO TRANS-EOF
+            END-READ.
+            PERFORM UNTIL TRANS-EOF = 'Y'
+                PERFORM 2100-POST-ONE THRU 2100-EXIT
+                READ TRANS-FILE
+                    AT END MOVE 'Y' TO TRANS-EOF
+                END-READ
+            END-PERFORM.
+       2000-EXIT.
+            EXIT.
+
+      ****************************************************************
+      *   Applies one transaction's invoice/payment amounts to the
+      *   matching MASTER record, the same stamping of
+      *   MAS-DATE-BAL-CHANGE that 2330-REC-CHECK does in INTVENDR.
+      *   MAS-BALANCE is unsigned, so either half of the posting can
+      *   corrupt it if left unguarded: the ADD can carry MAS-BALANCE
+      *   past its PIC 9(6)V99 maximum, and a payment larger than the
+      *   balance owed would drive the SUBTRACT negative. ON SIZE
+      *   ERROR on each catches its case instead of letting it store
+      *   as a truncated or absolute value, and the transaction is
+      *   rejected like any other bad posting. The SUBTRACT only
+      *   runs once the ADD is known good, so its own SIZE ERROR
+      *   handler is the only place that needs to undo the ADD.
+      ****************************************************************
+       2100-POST-ONE.
+            MOVE TRX-ACCOUNTNO TO MAS-ACCOUNTNO.
+            READ MASTER
+                INVALID KEY MOVE 'T' TO WS-RECORD-NOT-FOUND
+                NOT INVALID KEY MOVE 'F' TO WS-RECORD-NOT-FOUND
+            END-READ.
+            IF VENDOR-NOT-FOUND
+                DISPLAY ERR-ACCT-NOT-FOUND, TRX-ACCOUNTNO
+                ADD 1 TO WS-REJECTED-COUNT
+            ELSE
+                MOVE REC TO WS-AUDIT-SAVE
+                MOVE 'N' TO WS-POST-OVERDRAWN
+                MOVE SPACES TO WS-POST-ERR-MSG
+                ADD TRX-INVOICE-AMT TO MAS-BALANCE
+                    ON SIZE ERROR
+                        MOVE 'Y' TO WS-POST-OVERDRAWN
+                        MOVE ERR-BALANCE-OVERFLOW TO WS-POST-ERR-MSG
+                END-ADD
+                IF NOT OVERDRAWN
+                    SUBTRACT TRX-PAYMENT-AMT FROM MAS-BALANCE
+                        ON SIZE ERROR
+                            MOVE 'Y' TO WS-POST-OVERDRAWN
+                            MOVE ERR-WOULD-OVERDRAW TO WS-POST-ERR-MSG
+                            SUBTRACT TRX-INVOICE-AMT FROM MAS-BALANCE
+                    END-SUBTRACT
+                END-IF
+                IF OVERDRAWN
+                    DISPLAY WS-POST-ERR-MSG, TRX-ACCOUNTNO
+                    ADD 1 TO WS-REJECTED-COUNT
+                ELSE
+                    ADD TRX-INVOICE-AMT TO WS-NET-CHANGE
+                    SUBTRACT TRX-PAYMENT-AMT FROM WS-NET-CHANGE
+                    MOVE FUNCTION CURRENT-DATE (1:8)
+                                         TO MAS-DATE-BAL-CHANGE
+                    REWRITE REC
+                        INVALID KEY
+                            DISPLAY "ERROR REWRITING RECORD - ", REC
+                        NOT INVALID KEY
+                            PERFORM 2200-AUDIT-CHANGE THRU 2200-EXIT
+                    END-REWRITE
+                    ADD 1 TO WS-POSTED-COUNT
+                END-IF
+            END-IF.
+       2100-EXIT.
+            EXIT.
+
+      ****************************************************************
+      *   Appends an audit trail entry for a posting-driven balance
+      *   change, same record shape INTVENDR uses for online edits.
+      ****************************************************************
+       2200-AUDIT-CHANGE.
+            MOVE MAS-ACCOUNTNO TO AUD-ACCOUNTNO.
+            MOVE 'C' TO AUD-OPERATION.
+            MOVE WS-AUDIT-SAVE TO AUD-BEFORE-IMAGE.
+            MOVE REC TO AUD-AFTER-IMAGE.
+            MOVE FUNCTION CURRENT-DATE (1:14) TO AUD-TIMESTAMP.
+            WRITE AUD-REC.
+       2200-EXIT.
+            EXIT.
+
+      ****************************************************************
+      *   Displays how many transactions posted/rejected and the net
+      *   change in total vendor balances for this run.
+      ****************************************************************
+       9000-PRINT-SUMMARY.
+            DISPLAY SPACES.
+            DISPLAY DIVIDER.
+            DISPLAY POST-SUMMARY-HDR.
+            MOVE WS-POSTED-COUNT TO WS-COUNT-ED.
+            DISPLAY POST-SUMMARY-POSTED, " ", WS-COUNT-ED.
+            MOVE WS-REJECTED-COUNT TO WS-COUNT-ED.
+            DISPLAY POST-SUMMARY-REJECT, " ", WS-COUNT-ED.
+            MOVE WS-NET-CHANGE TO WS-NET-ED.
+            DISPLAY POST-SUMMARY-NET, " ", WS-NET-ED.
+            DISPLAY DIVIDER.
+       9000-EXIT.
+            EXIT.
