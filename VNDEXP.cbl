@@ -0,0 +1,301 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDEXP.
+       DATE-WRITTEN. 8/9/2026.
+       AUTHOR. MORGAN S
+      ****************************************************************
+      ****************************************************************
+      *Purpose: Bulk export of the vendor master to a flat CSV file
+      *         so the vendor list can be handed to a spreadsheet or
+      *         another system instead of reading it off the screen
+      *         one record at a time.
+      *
+      *Input:   The vendor master file (see VNDMAST.CPY).
+      *
+      *Output:  A CSV file - one line per vendor, MAS-ACCOUNTNO
+      *         through MAS-IS-ACTIVE in field order.
+      *
+      *Lead Developer: Sean Morgan
+      *
+      *Modification History:
+      *08/09/2026 SM  Program written.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * The master file we are exporting - read only.
+           SELECT MASTER
+                 ASSIGN TO UT-SYS-MFILE
+                 ORGANIZATION IS INDEXED
+                 ACCESS IS DYNAMIC
+                 RECORD KEY IS MAS-ACCOUNTNO
+                 ALTERNATE RECORD KEY IS MAS-VENDOR-NAME
+                      WITH DUPLICATES
+                 FILE STATUS IS WS-FILE-IS.
+      * The CSV output.
+           SELECT CSV-FILE
+                 ASSIGN TO UT-SYS-EFILE
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-CSV-IS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  MASTER
+         LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 210 CHARACTERS.
+           COPY "VNDMAST.CPY".
+      *
+       FD  CSV-FILE
+         LABEL RECORDS ARE STANDARD.
+       01  CSV-LINE                         PIC X(300).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-LO.
+            05 UT-SYS-MFILE                  PIC X(50)
+                VALUE "C:\Temp\INVOLDMASTER.DAT".
+            05 UT-SYS-TEMP                   PIC X(50)
+                VALUE "C:\Temp\INVOLDMASTER.DAT".
+            05 UT-SYS-LINUX                  PIC X(50)
+                VALUE "/tmp/INVOLDMASTER.DAT".
+            05 UT-SYS-EFILE                  PIC X(50)
+                VALUE "C:\Temp\INVVENDOR.CSV".
+            05 UT-SYS-ETEMP                  PIC X(50)
+                VALUE "C:\Temp\INVVENDOR.CSV".
+            05 UT-SYS-ELINUX                 PIC X(50)
+                VALUE "/tmp/INVVENDOR.CSV".
+
+       01 WS-WORKING-AREA.
+            05 WS-FILE-IS                    PIC 9(2).
+                88 NOT-OPEN             VALUE 35.
+                88 END-OF-FILE          VALUE 23.
+            05 WS-CSV-IS                     PIC 9(2).
+            05 MASTER-EOF                    PIC X     VALUE 'N'.
+            05 WS-USER-SELECT                PIC 9.
+                88 WS-ONE               VALUE 1.
+                88 WS-TWO               VALUE 2.
+                88 WS-THR               VALUE 3.
+                88 WS-FOU               VALUE 4.
+            05 WS-VENDOR-COUNT               PIC 9(6)   VALUE 0.
+
+       01  WS-SWITCHES.
+            05 WS-READY-TO-OPEN              PIC X VALUE 'N'.
+                88 OPEN-THAT           VALUE 'Y'.
+            05 FILE-OPEN                     PIC X VALUE 'N'.
+                88 OPEN-F               VALUE 'Y'.
+
+       01 WS-STRINGS.
+            05 DIVIDER                              PIC X(47)
+                VALUE "===============================================".
+            05 SELECT-FILE-LO                       PIC X(34)
+                VALUE "Select Vendor Master File Location".
+            05 START-B                              PIC X(3)
+                VALUE "---".
+            05 END-B                                PIC X(3)
+                VALUE "---".
+            05 WIN                                  PIC X(13)
+                VALUE "Windows Users".
+            05 LO-TEMP                              PIC X(6)
+                VALUE "   1. ".
+            05 LINUX                                PIC X(11)
+                VALUE "Linux Users".
+            05 LO-HOME                              PIC X(6)
+                VALUE "   2. ".
+            05 OTHER-ENTERY                         PIC X(20)
+                VALUE "Enter Other Location".
+            05 LO-OTHER                             PIC X(11)
+                VALUE "   3. Other".
+            05 LO-EXIT                              PIC X(10)
+                VALUE "   4. Exit".
+            05 LO-ENTER                             PIC X(15)
+                VALUE "Enter Location:".
+            05 LO-ERR-NOT-FOUND                     PIC X(21)
+                VALUE "ERROR FILE NOT FOUND.".
+            05 LO-ERR-TRY-AGAIN                     PIC X(30)
+                VALUE "PLEASE MAKE A VALID SELECTION".
+            05 LO-FOUND                             PIC X(10)
+                VALUE "FILE FOUND".
+            05 SEE-YA                               PIC X(21)
+                VALUE "EXPORT RUN COMPLETE.".
+            05 EXPORT-SUMMARY                       PIC X(23)
+                VALUE "VENDORS EXPORTED TO CSV".
+
+       01  WS-COUNT-ED                      PIC ZZZ,ZZ9.
+       01  WS-BAL-ED                        PIC ZZZZZ9.99.
+
+      * Sanitized copies of the free-text fields - a comma embedded
+      * in one of these would otherwise desync every field after it
+      * on import, so any quote character (which would be mistaken
+      * for CSV quoting on the way back in) is stripped before the
+      * field is wrapped in quotes below.
+       01  WS-CSV-OUT-AREA.
+            05 WS-OUT-VENDOR-NAME            PIC X(30).
+            05 WS-OUT-FNAME                  PIC X(15).
+            05 WS-OUT-LNAME                  PIC X(20).
+            05 WS-OUT-STREET                 PIC X(30).
+            05 WS-OUT-STREET-TWO             PIC X(30).
+            05 WS-OUT-CITY                   PIC X(20).
+            05 WS-OUT-COUNTRY                PIC X(20).
+
+      ****************************************************************
+      ****************************************************************
+       PROCEDURE DIVISION.
+
+      ****************************************************************
+      *  Controls the direction of program logic.
+      ****************************************************************
+       100-MAIN.
+           PERFORM 150-FIND-FILE THRU 150-EXIT
+                   UNTIL OPEN-F.
+           OPEN OUTPUT CSV-FILE.
+           PERFORM 5000-EXPORT-LIST THRU 5000-EXIT.
+           CLOSE MASTER.
+           CLOSE CSV-FILE.
+           DISPLAY SPACES.
+           MOVE WS-VENDOR-COUNT TO WS-COUNT-ED.
+           DISPLAY EXPORT-SUMMARY, ": ", WS-COUNT-ED.
+           DISPLAY SEE-YA.
+           STOP RUN.
+
+      ****************************************************************
+      *  A menu that lets the user select where the master file and
+      *  CSV output are located.
+      ****************************************************************
+       150-FIND-FILE.
+           DISPLAY SPACES.
+           DISPLAY DIVIDER.
+           DISPLAY SPACES.
+           DISPLAY SELECT-FILE-LO.
+           DISPLAY SPACES.
+           DISPLAY START-B, WIN, END-B.
+           DISPLAY LO-TEMP, UT-SYS-TEMP.
+           DISPLAY SPACES.
+           DISPLAY START-B, LINUX, END-B.
+           DISPLAY LO-HOME, UT-SYS-LINUX.
+           DISPLAY SPACES.
+           DISPLAY START-B, OTHER-ENTERY, END-B.
+           DISPLAY LO-OTHER.
+           DISPLAY SPACES.
+           DISPLAY LO-EXIT.
+           DISPLAY SPACES.
+           DISPLAY "ENTER SELECTION:".
+           ACCEPT WS-USER-SELECT.
+           EVALUATE TRUE
+               WHEN WS-ONE
+                   MOVE UT-SYS-TEMP TO UT-SYS-MFILE
+                   MOVE UT-SYS-ETEMP TO UT-SYS-EFILE
+               WHEN WS-TWO
+                   MOVE UT-SYS-LINUX TO UT-SYS-MFILE
+                   MOVE UT-SYS-ELINUX TO UT-SYS-EFILE
+               WHEN WS-THR
+                   DISPLAY LO-ENTER
+                   ACCEPT UT-SYS-MFILE
+                   DISPLAY "Enter CSV Output Location:"
+                   ACCEPT UT-SYS-EFILE
+               WHEN WS-FOU
+                   DISPLAY SEE-YA
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY LO-ERR-TRY-AGAIN
+           END-EVALUATE.
+           OPEN INPUT MASTER.
+           IF NOT-OPEN
+               DISPLAY LO-ERR-NOT-FOUND
+               DISPLAY LO-ERR-TRY-AGAIN
+           ELSE
+               DISPLAY LO-FOUND
+               MOVE 'Y' TO FILE-OPEN
+           END-IF.
+           DISPLAY DIVIDER.
+       150-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *   Walks MASTER account order, same technique as VNDPRT's
+      *   5000-PRINT-LIST, writing one CSV line per vendor.
+      ****************************************************************
+       5000-EXPORT-LIST.
+            MOVE 'N' TO MASTER-EOF.
+            MOVE SPACES TO MAS-ACCOUNTNO.
+            START MASTER KEY > MAS-ACCOUNTNO
+                INVALID KEY MOVE 'Y' TO MASTER-EOF
+            END-START.
+            PERFORM UNTIL MASTER-EOF = 'Y'
+                READ MASTER NEXT RECORD
+                    AT END MOVE 'Y' TO MASTER-EOF
+                    NOT AT END PERFORM 5100-EXPORT-ONE
+                                    THRU 5100-EXIT
+                END-READ
+            END-PERFORM.
+       5000-EXIT.
+            EXIT.
+
+      ****************************************************************
+      *   Builds and writes one CSV line for the current MASTER
+      *   record, MAS-ACCOUNTNO through MAS-IS-ACTIVE in field order.
+      *   Every field is wrapped in double quotes so an embedded
+      *   comma in a name or address field doesn't shift the fields
+      *   after it - VNDIMP's UNSTRING on the way back in splits on
+      *   the quote-comma-quote between fields for the same reason.
+      ****************************************************************
+       5100-EXPORT-ONE.
+            MOVE MAS-BALANCE TO WS-BAL-ED.
+            PERFORM 5110-SANITIZE-FIELDS THRU 5110-EXIT.
+            MOVE SPACES TO CSV-LINE.
+            STRING
+                '"'                             DELIMITED BY SIZE
+                FUNCTION TRIM(MAS-ACCOUNTNO)    DELIMITED BY SIZE
+                '","'                           DELIMITED BY SIZE
+                FUNCTION TRIM(WS-OUT-VENDOR-NAME) DELIMITED BY SIZE
+                '","'                           DELIMITED BY SIZE
+                FUNCTION TRIM(WS-OUT-FNAME)     DELIMITED BY SIZE
+                '","'                           DELIMITED BY SIZE
+                FUNCTION TRIM(WS-OUT-LNAME)     DELIMITED BY SIZE
+                '","'                           DELIMITED BY SIZE
+                FUNCTION TRIM(WS-OUT-STREET)    DELIMITED BY SIZE
+                '","'                           DELIMITED BY SIZE
+                FUNCTION TRIM(WS-OUT-STREET-TWO) DELIMITED BY SIZE
+                '","'                           DELIMITED BY SIZE
+                FUNCTION TRIM(WS-OUT-CITY)      DELIMITED BY SIZE
+                '","'                           DELIMITED BY SIZE
+                FUNCTION TRIM(WS-OUT-COUNTRY)   DELIMITED BY SIZE
+                '","'                           DELIMITED BY SIZE
+                FUNCTION TRIM(MAS-ZIP)          DELIMITED BY SIZE
+                '","'                           DELIMITED BY SIZE
+                MAS-PHONENO                     DELIMITED BY SIZE
+                '","'                           DELIMITED BY SIZE
+                FUNCTION TRIM(WS-BAL-ED)        DELIMITED BY SIZE
+                '","'                           DELIMITED BY SIZE
+                MAS-DATE-BAL-CHANGE             DELIMITED BY SIZE
+                '","'                           DELIMITED BY SIZE
+                MAS-IS-ACTIVE                   DELIMITED BY SIZE
+                '"'                             DELIMITED BY SIZE
+                INTO CSV-LINE
+            END-STRING.
+            WRITE CSV-LINE.
+            ADD 1 TO WS-VENDOR-COUNT.
+       5100-EXIT.
+            EXIT.
+
+      ****************************************************************
+      *   Copies the free-text fields out of REC and strips any
+      *   embedded double quote so it can't be mistaken for CSV
+      *   quoting on import.
+      ****************************************************************
+       5110-SANITIZE-FIELDS.
+            MOVE MAS-VENDOR-NAME TO WS-OUT-VENDOR-NAME.
+            MOVE MAS-FNAME       TO WS-OUT-FNAME.
+            MOVE MAS-LNAME       TO WS-OUT-LNAME.
+            MOVE MAS-STREET      TO WS-OUT-STREET.
+            MOVE MAS-STREET-TWO  TO WS-OUT-STREET-TWO.
+            MOVE MAS-CITY        TO WS-OUT-CITY.
+            MOVE MAS-COUNTRY     TO WS-OUT-COUNTRY.
+            INSPECT WS-OUT-VENDOR-NAME  REPLACING ALL '"' BY SPACE.
+            INSPECT WS-OUT-FNAME        REPLACING ALL '"' BY SPACE.
+            INSPECT WS-OUT-LNAME        REPLACING ALL '"' BY SPACE.
+            INSPECT WS-OUT-STREET       REPLACING ALL '"' BY SPACE.
+            INSPECT WS-OUT-STREET-TWO   REPLACING ALL '"' BY SPACE.
+            INSPECT WS-OUT-CITY         REPLACING ALL '"' BY SPACE.
+            INSPECT WS-OUT-COUNTRY      REPLACING ALL '"' BY SPACE.
+       5110-EXIT.
+            EXIT.
