@@ -0,0 +1,24 @@
+      ****************************************************************
+      *  VNDAUD.CPY
+      *  Before/after audit trail record - one entry per add, change
+      *  or delete against MASTER. Lets us answer "who changed this
+      *  vendor and what did it used to be" instead of shrugging.
+      *
+      *  Modification History:
+      *  08/09/2026 SM  Record written.
+      ****************************************************************
+       01  AUD-REC.
+            05  AUD-ACCOUNTNO                PIC X(6).
+            05  AUD-OPERATION                PIC X.
+                88  AUD-ADD                  VALUE 'A'.
+                88  AUD-CHANGE               VALUE 'C'.
+                88  AUD-DELETE               VALUE 'D'.
+            05  AUD-TIMESTAMP.
+                10   AUD-YEAR                PIC 9(4).
+                10   AUD-MONTH               PIC 9(2).
+                10   AUD-DAY                 PIC 9(2).
+                10   AUD-HOUR                PIC 9(2).
+                10   AUD-MINUTE              PIC 9(2).
+                10   AUD-SECOND              PIC 9(2).
+            05  AUD-BEFORE-IMAGE             PIC X(210).
+            05  AUD-AFTER-IMAGE              PIC X(210).
