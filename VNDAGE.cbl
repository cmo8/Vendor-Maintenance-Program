@@ -0,0 +1,364 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDAGE.
+       DATE-WRITTEN. 8/9/2026.
+       AUTHOR. MORGAN S
+      ****************************************************************
+      ****************************************************************
+      *Purpose: Age every vendor that still owes a balance by how
+      *         long it's been since MAS-DATE-BAL-CHANGE, so
+      *         accounting can see which outstanding balances are
+      *         going stale without opening each vendor one at a
+      *         time through INTVENDR's DETAIL VENDOR option.
+      *
+      *Input:   The vendor master file (see VNDMAST.CPY).
+      *
+      *Output:  A print file - vendors with MAS-BALANCE > 0 bucketed
+      *         0-30/31-60/61-90/90+ days since MAS-DATE-BAL-CHANGE,
+      *         with a bucket subtotal and a grand total.
+      *
+      *Lead Developer: Sean Morgan
+      *
+      *Modification History:
+      *08/09/2026 SM  Program written.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * The master file we are aging - read only.
+           SELECT MASTER
+                 ASSIGN TO UT-SYS-MFILE
+                 ORGANIZATION IS INDEXED
+                 ACCESS IS DYNAMIC
+                 RECORD KEY IS MAS-ACCOUNTNO
+                 ALTERNATE RECORD KEY IS MAS-VENDOR-NAME
+                      WITH DUPLICATES
+                 FILE STATUS IS WS-FILE-IS.
+      * The hard copy output.
+           SELECT PRINT-FILE
+                 ASSIGN TO UT-SYS-PFILE
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-PRINT-IS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  MASTER
+         LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 210 CHARACTERS.
+           COPY "VNDMAST.CPY".
+      *
+       FD  PRINT-FILE
+         LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 80 CHARACTERS.
+       01  PRINT-LINE                       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-LO.
+            05 UT-SYS-MFILE                  PIC X(50)
+                VALUE "C:\Temp\INVOLDMASTER.DAT".
+            05 UT-SYS-TEMP                   PIC X(50)
+                VALUE "C:\Temp\INVOLDMASTER.DAT".
+            05 UT-SYS-LINUX                  PIC X(50)
+                VALUE "/tmp/INVOLDMASTER.DAT".
+            05 UT-SYS-PFILE                  PIC X(50)
+                VALUE "C:\Temp\INVAGING.PRT".
+            05 UT-SYS-PTEMP                  PIC X(50)
+                VALUE "C:\Temp\INVAGING.PRT".
+            05 UT-SYS-PLINUX                 PIC X(50)
+                VALUE "/tmp/INVAGING.PRT".
+
+       01 WS-WORKING-AREA.
+            05 WS-FILE-IS                    PIC 9(2).
+                88 NOT-OPEN             VALUE 35.
+                88 END-OF-FILE          VALUE 23.
+            05 WS-PRINT-IS                   PIC 9(2).
+            05 MASTER-EOF                    PIC X     VALUE 'N'.
+            05 WS-USER-SELECT                PIC 9.
+                88 WS-ONE               VALUE 1.
+                88 WS-TWO               VALUE 2.
+                88 WS-THR               VALUE 3.
+                88 WS-FOU               VALUE 4.
+            05 WS-VENDOR-COUNT               PIC 9(6)   VALUE 0.
+            05 WS-GRAND-TOTAL                PIC 9(8)V99 VALUE 0.
+
+      * Today's date and the vendor's last-balance-change date,
+      * converted to an integer day number so the gap between them
+      * is plain subtraction instead of calendar arithmetic.
+       01  WS-TODAY                          PIC 9(8).
+       01  WS-TODAY-INT                      PIC 9(7).
+       01  WS-CHANGE-DATE                    PIC 9(8).
+       01  WS-CHANGE-INT                     PIC 9(7).
+       01  WS-DAYS-OLD                       PIC S9(7).
+
+      * One running subtotal/count per aging bucket, same shape as
+      * VNDPRT's grand total so the report ties back to it.
+       01  WS-BUCKETS.
+            05 WS-BUCKET-COUNT               PIC 9(6) OCCURS 4 TIMES
+                                              VALUE 0.
+            05 WS-BUCKET-TOTAL               PIC 9(8)V99 OCCURS 4
+                                              TIMES VALUE 0.
+       01  WS-BUCKET-SUB                     PIC 9(1).
+
+       01  WS-SWITCHES.
+            05 WS-READY-TO-OPEN              PIC X VALUE 'N'.
+                88 OPEN-THAT           VALUE 'Y'.
+            05 FILE-OPEN                     PIC X VALUE 'N'.
+                88 OPEN-F               VALUE 'Y'.
+
+       01 WS-STRINGS.
+            05 DIVIDER                              PIC X(47)
+                VALUE "===============================================".
+            05 SELECT-FILE-LO                       PIC X(34)
+                VALUE "Select Vendor Master File Location".
+            05 START-B                              PIC X(3)
+                VALUE "---".
+            05 END-B                                PIC X(3)
+                VALUE "---".
+            05 WIN                                  PIC X(13)
+                VALUE "Windows Users".
+            05 LO-TEMP                              PIC X(6)
+                VALUE "   1. ".
+            05 LINUX                                PIC X(11)
+                VALUE "Linux Users".
+            05 LO-HOME                              PIC X(6)
+                VALUE "   2. ".
+            05 OTHER-ENTERY                         PIC X(20)
+                VALUE "Enter Other Location".
+            05 LO-OTHER                             PIC X(11)
+                VALUE "   3. Other".
+            05 LO-EXIT                              PIC X(10)
+                VALUE "   4. Exit".
+            05 LO-ENTER                             PIC X(15)
+                VALUE "Enter Location:".
+            05 LO-ERR-NOT-FOUND                     PIC X(21)
+                VALUE "ERROR FILE NOT FOUND.".
+            05 LO-ERR-TRY-AGAIN                     PIC X(30)
+                VALUE "PLEASE MAKE A VALID SELECTION".
+            05 LO-FOUND                             PIC X(10)
+                VALUE "FILE FOUND".
+            05 SEE-YA                               PIC X(23)
+                VALUE "REPORT COMPLETE - BYE.".
+            05 REPORT-TITLE                         PIC X(31)
+                VALUE "VENDOR BALANCE AGING - PAST DUE".
+            05 REPORT-COL-HDR                       PIC X(47)
+                VALUE "ACCOUNT ID  VENDOR NAME                BALANCE".
+            05 REPORT-PAGE-LIT                      PIC X(6)
+                VALUE "PAGE: ".
+            05 BUCKET-HDR-ONE                       PIC X(19)
+                VALUE "0-30 DAYS PAST DUE:".
+            05 BUCKET-HDR-TWO                       PIC X(20)
+                VALUE "31-60 DAYS PAST DUE:".
+            05 BUCKET-HDR-THR                       PIC X(20)
+                VALUE "61-90 DAYS PAST DUE:".
+            05 BUCKET-HDR-FOU                       PIC X(18)
+                VALUE "90+ DAYS PAST DUE:".
+
+       01  WS-PAGE-NO-ED                    PIC ZZZ9.
+       01  WS-DETAIL-LINE.
+            05 DL-ACCOUNTNO                 PIC X(6).
+            05 FILLER                       PIC X(2)  VALUE SPACES.
+            05 DL-VENDOR-NAME                PIC X(30).
+            05 FILLER                        PIC X(2) VALUE SPACES.
+            05 DL-BALANCE                    PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-BUCKET-LINE.
+            05 BL-TITLE                      PIC X(20).
+            05 FILLER                        PIC X(3) VALUE SPACES.
+            05 BL-COUNT                      PIC ZZZ,ZZ9.
+            05 FILLER                        PIC X(13)
+                VALUE "    VENDORS  ".
+            05 BL-TOTAL                      PIC ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-TOTAL-LINE.
+            05 FILLER                        PIC X(9)
+                VALUE "VENDORS: ".
+            05 TL-VENDOR-COUNT                PIC ZZZ,ZZ9.
+            05 FILLER                        PIC X(18)
+                VALUE "     GRAND TOTAL: ".
+            05 TL-GRAND-TOTAL                 PIC ZZZ,ZZZ,ZZ9.99.
+
+      ****************************************************************
+      ****************************************************************
+       PROCEDURE DIVISION.
+
+      ****************************************************************
+      *  Controls the direction of program logic.
+      ****************************************************************
+       100-MAIN.
+           PERFORM 150-FIND-FILE THRU 150-EXIT
+                   UNTIL OPEN-F.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-TODAY.
+           COMPUTE WS-TODAY-INT =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY).
+           PERFORM 5000-AGE-LIST THRU 5000-EXIT.
+           CLOSE MASTER.
+           CLOSE PRINT-FILE.
+           DISPLAY SEE-YA.
+           STOP RUN.
+
+      ****************************************************************
+      *  A menu that lets the user select where the master file is
+      *  located, same options as INTVENDR's 150-FIND-FILE.
+      ****************************************************************
+       150-FIND-FILE.
+           DISPLAY SPACES.
+           DISPLAY DIVIDER.
+           DISPLAY SPACES.
+           DISPLAY SELECT-FILE-LO.
+           DISPLAY SPACES.
+           DISPLAY START-B, WIN, END-B.
+           DISPLAY LO-TEMP, UT-SYS-TEMP.
+           DISPLAY SPACES.
+           DISPLAY START-B, LINUX, END-B.
+           DISPLAY LO-HOME, UT-SYS-LINUX.
+           DISPLAY SPACES.
+           DISPLAY START-B, OTHER-ENTERY, END-B.
+           DISPLAY LO-OTHER.
+           DISPLAY SPACES.
+           DISPLAY LO-EXIT.
+           DISPLAY SPACES.
+           DISPLAY "ENTER SELECTION:".
+           ACCEPT WS-USER-SELECT.
+           EVALUATE TRUE
+               WHEN WS-ONE
+                   MOVE UT-SYS-TEMP TO UT-SYS-MFILE
+                   MOVE UT-SYS-PTEMP TO UT-SYS-PFILE
+               WHEN WS-TWO
+                   MOVE UT-SYS-LINUX TO UT-SYS-MFILE
+                   MOVE UT-SYS-PLINUX TO UT-SYS-PFILE
+               WHEN WS-THR
+                   DISPLAY LO-ENTER
+                   ACCEPT UT-SYS-MFILE
+                   DISPLAY "Enter Report Output Location:"
+                   ACCEPT UT-SYS-PFILE
+               WHEN WS-FOU
+                   DISPLAY SEE-YA
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY LO-ERR-TRY-AGAIN
+           END-EVALUATE.
+           OPEN INPUT MASTER.
+           IF NOT-OPEN
+               DISPLAY LO-ERR-NOT-FOUND
+               DISPLAY LO-ERR-TRY-AGAIN
+           ELSE
+               DISPLAY LO-FOUND
+               MOVE 'Y' TO FILE-OPEN
+           END-IF.
+           DISPLAY DIVIDER.
+       150-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *   Walks MASTER account order, same technique as VNDPRT's
+      *   5000-PRINT-LIST, pulling in only balances still owed.
+      ****************************************************************
+       5000-AGE-LIST.
+            MOVE SPACES TO PRINT-LINE.
+            MOVE REPORT-TITLE TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE REPORT-COL-HDR TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE 'N' TO MASTER-EOF.
+            MOVE SPACES TO MAS-ACCOUNTNO.
+            START MASTER KEY > MAS-ACCOUNTNO
+                INVALID KEY MOVE 'Y' TO MASTER-EOF
+            END-START.
+            PERFORM UNTIL MASTER-EOF = 'Y'
+                READ MASTER NEXT RECORD
+                    AT END MOVE 'Y' TO MASTER-EOF
+                    NOT AT END PERFORM 5100-AGE-ONE
+                                    THRU 5100-EXIT
+                END-READ
+            END-PERFORM.
+            PERFORM 5200-PRINT-BUCKETS THRU 5200-EXIT.
+            PERFORM 5300-PRINT-TOTALS THRU 5300-EXIT.
+       5000-EXIT.
+            EXIT.
+
+      ****************************************************************
+      *   Buckets one vendor with a balance still owed by how many
+      *   days it's been since MAS-DATE-BAL-CHANGE, then prints it.
+      *   Vendors with nothing owed are skipped entirely.
+      ****************************************************************
+       5100-AGE-ONE.
+            IF MAS-BALANCE > 0
+                MOVE MAS-DATE-BAL-CHANGE TO WS-CHANGE-DATE
+                COMPUTE WS-CHANGE-INT =
+                    FUNCTION INTEGER-OF-DATE (WS-CHANGE-DATE)
+                COMPUTE WS-DAYS-OLD = WS-TODAY-INT - WS-CHANGE-INT
+                EVALUATE TRUE
+                    WHEN WS-DAYS-OLD <= 30
+                        MOVE 1 TO WS-BUCKET-SUB
+                    WHEN WS-DAYS-OLD <= 60
+                        MOVE 2 TO WS-BUCKET-SUB
+                    WHEN WS-DAYS-OLD <= 90
+                        MOVE 3 TO WS-BUCKET-SUB
+                    WHEN OTHER
+                        MOVE 4 TO WS-BUCKET-SUB
+                END-EVALUATE
+                ADD 1 TO WS-BUCKET-COUNT (WS-BUCKET-SUB)
+                ADD MAS-BALANCE TO WS-BUCKET-TOTAL (WS-BUCKET-SUB)
+                ADD 1 TO WS-VENDOR-COUNT
+                ADD MAS-BALANCE TO WS-GRAND-TOTAL
+                MOVE MAS-ACCOUNTNO TO DL-ACCOUNTNO
+                MOVE MAS-VENDOR-NAME TO DL-VENDOR-NAME
+                MOVE MAS-BALANCE TO DL-BALANCE
+                WRITE PRINT-LINE FROM WS-DETAIL-LINE
+            END-IF.
+       5100-EXIT.
+            EXIT.
+
+      ****************************************************************
+      *   Prints the subtotal line for each of the four buckets.
+      ****************************************************************
+       5200-PRINT-BUCKETS.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE BUCKET-HDR-ONE TO BL-TITLE.
+            MOVE WS-BUCKET-COUNT (1) TO BL-COUNT.
+            MOVE WS-BUCKET-TOTAL (1) TO BL-TOTAL.
+            MOVE SPACES TO PRINT-LINE.
+            MOVE WS-BUCKET-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE BUCKET-HDR-TWO TO BL-TITLE.
+            MOVE WS-BUCKET-COUNT (2) TO BL-COUNT.
+            MOVE WS-BUCKET-TOTAL (2) TO BL-TOTAL.
+            MOVE SPACES TO PRINT-LINE.
+            MOVE WS-BUCKET-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE BUCKET-HDR-THR TO BL-TITLE.
+            MOVE WS-BUCKET-COUNT (3) TO BL-COUNT.
+            MOVE WS-BUCKET-TOTAL (3) TO BL-TOTAL.
+            MOVE SPACES TO PRINT-LINE.
+            MOVE WS-BUCKET-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE BUCKET-HDR-FOU TO BL-TITLE.
+            MOVE WS-BUCKET-COUNT (4) TO BL-COUNT.
+            MOVE WS-BUCKET-TOTAL (4) TO BL-TOTAL.
+            MOVE SPACES TO PRINT-LINE.
+            MOVE WS-BUCKET-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE.
+       5200-EXIT.
+            EXIT.
+
+      ****************************************************************
+      *   Writes the vendor count and grand total at the end of the
+      *   report.
+      ****************************************************************
+       5300-PRINT-TOTALS.
+            MOVE SPACES TO PRINT-LINE.
+            WRITE PRINT-LINE.
+            MOVE WS-VENDOR-COUNT TO TL-VENDOR-COUNT.
+            MOVE WS-GRAND-TOTAL TO TL-GRAND-TOTAL.
+            MOVE SPACES TO PRINT-LINE.
+            MOVE WS-TOTAL-LINE TO PRINT-LINE.
+            WRITE PRINT-LINE.
+       5300-EXIT.
+            EXIT.
