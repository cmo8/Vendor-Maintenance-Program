@@ -0,0 +1,442 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VNDIMP.
+       DATE-WRITTEN. 8/9/2026.
+       AUTHOR. MORGAN S
+      ****************************************************************
+      ****************************************************************
+      *Purpose: Bulk import of vendors from a flat CSV file (see
+      *         VNDEXP for the matching export), WRITEing new REC
+      *         records the same way INTVENDR's 1001-WRITE-REC does,
+      *         so a spreadsheet extract can be bulk-loaded instead
+      *         of re-keying every vendor by hand.
+      *
+      *Input:   A CSV file - one line per vendor, MAS-ACCOUNTNO
+      *         through MAS-IS-ACTIVE in field order.
+      *
+      *Output:  New records written to the vendor master file (see
+      *         VNDMAST.CPY), plus an import summary.
+      *
+      *Lead Developer: Sean Morgan
+      *
+      *Modification History:
+      *08/09/2026 SM  Program written.
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * The master file being loaded into.
+           SELECT MASTER
+                 ASSIGN TO UT-SYS-MFILE
+                 ORGANIZATION IS INDEXED
+                 ACCESS IS DYNAMIC
+                 RECORD KEY IS MAS-ACCOUNTNO
+                 ALTERNATE RECORD KEY IS MAS-VENDOR-NAME
+                      WITH DUPLICATES
+                 FILE STATUS IS WS-FILE-IS.
+      * The CSV feed.
+           SELECT CSV-FILE
+                 ASSIGN TO UT-SYS-IFILE
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-CSV-IS.
+      * The before/after audit trail - a bulk-loaded vendor is still
+      * a write against MASTER, so it logs the same way an online
+      * add does.
+           SELECT AUDIT-LOG
+                 ASSIGN TO UT-SYS-AFILE
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-AUDIT-IS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  MASTER
+         LABEL RECORDS ARE STANDARD
+          RECORD CONTAINS 210 CHARACTERS.
+           COPY "VNDMAST.CPY".
+      *
+       FD  CSV-FILE
+         LABEL RECORDS ARE STANDARD.
+       01  CSV-LINE                         PIC X(300).
+      *
+       FD  AUDIT-LOG
+         LABEL RECORDS ARE STANDARD.
+           COPY "VNDAUD.CPY".
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-FILE-LO.
+            05 UT-SYS-MFILE                  PIC X(50)
+                VALUE "C:\Temp\INVOLDMASTER.DAT".
+            05 UT-SYS-TEMP                   PIC X(50)
+                VALUE "C:\Temp\INVOLDMASTER.DAT".
+            05 UT-SYS-LINUX                  PIC X(50)
+                VALUE "/tmp/INVOLDMASTER.DAT".
+            05 UT-SYS-IFILE                  PIC X(50)
+                VALUE "C:\Temp\INVVENDOR.CSV".
+            05 UT-SYS-ITEMP                  PIC X(50)
+                VALUE "C:\Temp\INVVENDOR.CSV".
+            05 UT-SYS-ILINUX                 PIC X(50)
+                VALUE "/tmp/INVVENDOR.CSV".
+            05 UT-SYS-AFILE                  PIC X(50)
+                VALUE "C:\Temp\INVAUDIT.DAT".
+            05 UT-SYS-ATEMP                  PIC X(50)
+                VALUE "C:\Temp\INVAUDIT.DAT".
+            05 UT-SYS-ALINUX                 PIC X(50)
+                VALUE "/tmp/INVAUDIT.DAT".
+
+       01 WS-WORKING-AREA.
+            05 WS-FILE-IS                    PIC 9(2).
+                88 NOT-OPEN             VALUE 35.
+                88 END-OF-FILE          VALUE 23.
+            05 WS-CSV-IS                     PIC 9(2).
+            05 WS-AUDIT-IS                   PIC 9(2).
+            05 CSV-EOF                       PIC X     VALUE 'N'.
+            05 WS-USER-SELECT                PIC 9.
+                88 WS-ONE               VALUE 1.
+                88 WS-TWO               VALUE 2.
+                88 WS-THR               VALUE 3.
+                88 WS-FOU               VALUE 4.
+            05 WS-LOADED-COUNT               PIC 9(6)   VALUE 0.
+            05 WS-REJECTED-COUNT             PIC 9(6)   VALUE 0.
+
+       01  WS-SWITCHES.
+            05 WS-READY-TO-OPEN              PIC X VALUE 'N'.
+                88 OPEN-THAT           VALUE 'Y'.
+            05 FILE-OPEN                     PIC X VALUE 'N'.
+                88 OPEN-F               VALUE 'Y'.
+            05 WS-RECORD-NOT-FOUND           PIC X VALUE 'F'.
+                88 VENDOR-NOT-FOUND     VALUE 'T'.
+            05 WS-ROW-VALID                  PIC X VALUE 'Y'.
+                88 ROW-IS-VALID         VALUE 'Y'.
+
+      * Holds one CSV line broken out into its fields - wide enough
+      * to take the raw text before it gets MOVEd into REC. The
+      * account number and active-state fields carry one extra
+      * character because, as the first and last fields on the line,
+      * each keeps the one quote mark its own delimiter match didn't
+      * consume (see 2100-IMPORT-ONE).
+       01  WS-CSV-FIELDS.
+            05 WS-IN-ACCOUNTNO-RAW             PIC X(7).
+            05 WS-IN-ACCOUNTNO                 PIC X(6).
+            05 WS-IN-VENDOR-NAME               PIC X(30).
+            05 WS-IN-FNAME                     PIC X(15).
+            05 WS-IN-LNAME                     PIC X(20).
+            05 WS-IN-STREET                    PIC X(30).
+            05 WS-IN-STREET-TWO                PIC X(30).
+            05 WS-IN-CITY                      PIC X(20).
+            05 WS-IN-COUNTRY                   PIC X(20).
+            05 WS-IN-ZIP                       PIC X(10).
+            05 WS-IN-PHONENO                   PIC X(12).
+            05 WS-IN-BALANCE                   PIC X(12).
+            05 WS-IN-DATE-BAL-CHANGE           PIC X(8).
+            05 WS-IN-IS-ACTIVE                 PIC X(1).
+            05 WS-IN-IS-ACTIVE-RAW             PIC X(2).
+
+      * Field-level validation, same shapes INTVENDR's 2326-CHECK-ZIP
+      * and 2327-CHECK-PHONE require on an ADD - a bulk-loaded row has
+      * no prior value to fall back on, so a blank/zero value here is
+      * the final value and gets rejected the same as a bad one.
+       01 WS-VALIDATE-AREA.
+            05 WS-ZIP-LEN                    PIC 9(2).
+            05 WS-SUB-K                      PIC 9(2).
+            05 WS-ZIP-VALID                  PIC X VALUE 'N'.
+                88 ZIP-IS-VALID         VALUE 'Y'.
+            05 WS-CHK-PHONE                  PIC 9(12).
+
+       01 WS-STRINGS.
+            05 DIVIDER                              PIC X(47)
+                VALUE "===============================================".
+            05 SELECT-FILE-LO                       PIC X(34)
+                VALUE "Select Vendor Master File Location".
+            05 START-B                              PIC X(3)
+                VALUE "---".
+            05 END-B                                PIC X(3)
+                VALUE "---".
+            05 WIN                                  PIC X(13)
+                VALUE "Windows Users".
+            05 LO-TEMP                              PIC X(6)
+                VALUE "   1. ".
+            05 LINUX                                PIC X(11)
+                VALUE "Linux Users".
+            05 LO-HOME                              PIC X(6)
+                VALUE "   2. ".
+            05 OTHER-ENTERY                         PIC X(20)
+                VALUE "Enter Other Location".
+            05 LO-OTHER                             PIC X(11)
+                VALUE "   3. Other".
+            05 LO-EXIT                              PIC X(10)
+                VALUE "   4. Exit".
+            05 LO-ENTER                             PIC X(15)
+                VALUE "Enter Location:".
+            05 LO-ERR-NOT-FOUND                     PIC X(21)
+                VALUE "ERROR FILE NOT FOUND.".
+            05 LO-ERR-TRY-AGAIN                     PIC X(30)
+                VALUE "PLEASE MAKE A VALID SELECTION".
+            05 LO-FOUND                             PIC X(10)
+                VALUE "FILE FOUND".
+            05 SEE-YA                               PIC X(21)
+                VALUE "IMPORT RUN COMPLETE.".
+            05 ERR-ACCT-EXISTS                      PIC X(40)
+                VALUE "REJECTED - VENDOR ALREADY ON FILE -    ".
+            05 ERR-BAD-ROW                          PIC X(40)
+                VALUE "REJECTED - INVALID ACCT/ZIP/PHONE -    ".
+            05 IMP-SUMMARY-HDR                      PIC X(18)
+                VALUE "CSV IMPORT SUMMARY".
+            05 IMP-SUMMARY-LOADED                   PIC X(17)
+                VALUE "VENDORS LOADED:  ".
+            05 IMP-SUMMARY-REJECT                   PIC X(17)
+                VALUE "VENDORS REJECTED:".
+
+       01  WS-COUNT-ED                      PIC ZZZ,ZZ9.
+
+      ****************************************************************
+      ****************************************************************
+       PROCEDURE DIVISION.
+
+      ****************************************************************
+      *  Controls the direction of program logic.
+      ****************************************************************
+       100-MAIN.
+           PERFORM 150-FIND-FILE THRU 150-EXIT
+                   UNTIL OPEN-F.
+           OPEN INPUT CSV-FILE.
+           PERFORM 2000-IMPORT-RECORDS THRU 2000-EXIT.
+           CLOSE MASTER.
+           CLOSE CSV-FILE.
+           CLOSE AUDIT-LOG.
+           PERFORM 9000-PRINT-SUMMARY THRU 9000-EXIT.
+           DISPLAY SEE-YA.
+           STOP RUN.
+
+      ****************************************************************
+      *  A menu that lets the user select where the master file and
+      *  CSV input are located.
+      ****************************************************************
+       150-FIND-FILE.
+           DISPLAY SPACES.
+           DISPLAY DIVIDER.
+           DISPLAY SPACES.
+           DISPLAY SELECT-FILE-LO.
+           DISPLAY SPACES.
+           DISPLAY START-B, WIN, END-B.
+           DISPLAY LO-TEMP, UT-SYS-TEMP.
+           DISPLAY SPACES.
+           DISPLAY START-B, LINUX, END-B.
+           DISPLAY LO-HOME, UT-SYS-LINUX.
+           DISPLAY SPACES.
+           DISPLAY START-B, OTHER-ENTERY, END-B.
+           DISPLAY LO-OTHER.
+           DISPLAY SPACES.
+           DISPLAY LO-EXIT.
+           DISPLAY SPACES.
+           DISPLAY "ENTER SELECTION:".
+           ACCEPT WS-USER-SELECT.
+           EVALUATE TRUE
+               WHEN WS-ONE
+                   MOVE UT-SYS-TEMP TO UT-SYS-MFILE
+                   MOVE UT-SYS-ITEMP TO UT-SYS-IFILE
+                   MOVE UT-SYS-ATEMP TO UT-SYS-AFILE
+               WHEN WS-TWO
+                   MOVE UT-SYS-LINUX TO UT-SYS-MFILE
+                   MOVE UT-SYS-ILINUX TO UT-SYS-IFILE
+                   MOVE UT-SYS-ALINUX TO UT-SYS-AFILE
+               WHEN WS-THR
+                   DISPLAY LO-ENTER
+                   ACCEPT UT-SYS-MFILE
+                   DISPLAY "Enter CSV Input Location:"
+                   ACCEPT UT-SYS-IFILE
+                   DISPLAY "Enter Audit Log Path:"
+                   ACCEPT UT-SYS-AFILE
+               WHEN WS-FOU
+                   DISPLAY SEE-YA
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY LO-ERR-TRY-AGAIN
+           END-EVALUATE.
+           OPEN I-O MASTER.
+           IF NOT-OPEN
+               DISPLAY LO-ERR-NOT-FOUND
+               DISPLAY LO-ERR-TRY-AGAIN
+           ELSE
+               DISPLAY LO-FOUND
+               MOVE 'Y' TO FILE-OPEN
+           END-IF.
+           IF OPEN-F
+               OPEN EXTEND AUDIT-LOG
+           END-IF.
+           DISPLAY DIVIDER.
+       150-EXIT.
+           EXIT.
+
+      ****************************************************************
+      *   Reads every CSV line and loads it into MASTER.
+      ****************************************************************
+       2000-IMPORT-RECORDS.
+            MOVE 'N' TO CSV-EOF.
+            READ CSV-FILE
+                AT END MOVE 'Y' TO CSV-EOF
+            END-READ.
+            PERFORM UNTIL CSV-EOF = 'Y'
+                PERFORM 2100-IMPORT-ONE THRU 2100-EXIT
+                READ CSV-FILE
+                    AT END MOVE 'Y' TO CSV-EOF
+                END-READ
+            END-PERFORM.
+       2000-EXIT.
+            EXIT.
+
+      ****************************************************************
+      *   Breaks one CSV line into its fields, moves them into REC
+      *   the same way 1200-MOVE-DATA builds a new record in
+      *   INTVENDR, and WRITEs it the same way 1001-WRITE-REC does.
+      ****************************************************************
+       2100-IMPORT-ONE.
+            UNSTRING CSV-LINE DELIMITED BY '","'
+                INTO WS-IN-ACCOUNTNO-RAW, WS-IN-VENDOR-NAME,
+                     WS-IN-FNAME,         WS-IN-LNAME,
+                     WS-IN-STREET,        WS-IN-STREET-TWO,
+                     WS-IN-CITY,          WS-IN-COUNTRY,
+                     WS-IN-ZIP,           WS-IN-PHONENO,
+                     WS-IN-BALANCE,       WS-IN-DATE-BAL-CHANGE,
+                     WS-IN-IS-ACTIVE-RAW
+            END-UNSTRING.
+            MOVE WS-IN-ACCOUNTNO-RAW (2:6) TO WS-IN-ACCOUNTNO.
+            MOVE WS-IN-IS-ACTIVE-RAW (1:1) TO WS-IN-IS-ACTIVE.
+            MOVE WS-IN-ACCOUNTNO TO MAS-ACCOUNTNO.
+            READ MASTER
+                INVALID KEY MOVE 'T' TO WS-RECORD-NOT-FOUND
+                NOT INVALID KEY MOVE 'F' TO WS-RECORD-NOT-FOUND
+            END-READ.
+            IF NOT VENDOR-NOT-FOUND
+                DISPLAY ERR-ACCT-EXISTS, WS-IN-ACCOUNTNO
+                ADD 1 TO WS-REJECTED-COUNT
+            ELSE
+                PERFORM 2110-VALIDATE-ROW THRU 2110-EXIT
+                IF NOT ROW-IS-VALID
+                    DISPLAY ERR-BAD-ROW, WS-IN-ACCOUNTNO
+                    ADD 1 TO WS-REJECTED-COUNT
+                ELSE
+                    MOVE WS-IN-VENDOR-NAME TO MAS-VENDOR-NAME
+                    MOVE WS-IN-FNAME TO MAS-FNAME
+                    MOVE WS-IN-LNAME TO MAS-LNAME
+                    MOVE WS-IN-STREET TO MAS-STREET
+                    MOVE WS-IN-STREET-TWO TO MAS-STREET-TWO
+                    MOVE WS-IN-CITY TO MAS-CITY
+                    MOVE WS-IN-COUNTRY TO MAS-COUNTRY
+                    MOVE WS-IN-ZIP TO MAS-ZIP
+                    MOVE WS-IN-PHONENO TO MAS-PHONENO
+                    COMPUTE MAS-BALANCE =
+                            FUNCTION NUMVAL(WS-IN-BALANCE)
+                    MOVE WS-IN-DATE-BAL-CHANGE TO MAS-DATE-BAL-CHANGE
+                    MOVE WS-IN-IS-ACTIVE TO MAS-IS-ACTIVE
+                    WRITE REC
+                        INVALID KEY
+                            DISPLAY "ERROR WRITING RECORD - ", REC
+                            ADD 1 TO WS-REJECTED-COUNT
+                        NOT INVALID KEY
+                            ADD 1 TO WS-LOADED-COUNT
+                            PERFORM 2140-AUDIT-ADD THRU 2140-EXIT
+                    END-WRITE
+                END-IF
+            END-IF.
+       2100-EXIT.
+            EXIT.
+
+      ****************************************************************
+      *   Rejects a CSV row with a blank account number, a zip that
+      *   doesn't fit a real zip format, or a phone number outside the
+      *   plausible 10-digit range - same checks INTVENDR runs on an
+      *   interactive add, applied here so a bad import row gets
+      *   counted and skipped instead of silently corrupting MASTER.
+      ****************************************************************
+       2110-VALIDATE-ROW.
+            MOVE 'Y' TO WS-ROW-VALID.
+            IF WS-IN-ACCOUNTNO = SPACES
+                MOVE 'N' TO WS-ROW-VALID
+            END-IF.
+            PERFORM 2120-CHECK-ZIP THRU 2120-EXIT.
+            PERFORM 2130-CHECK-PHONE THRU 2130-EXIT.
+       2110-EXIT.
+            EXIT.
+
+      ****************************************************************
+      *   Accepts 5, 9, or 5+4-with-dash digit zip formats. Anything
+      *   else fails the row - an import has no user at the keyboard
+      *   to re-prompt, so there is no "leave it blank" exemption.
+      ****************************************************************
+       2120-CHECK-ZIP.
+            MOVE 'N' TO WS-ZIP-VALID.
+            PERFORM VARYING WS-SUB-K FROM 10 BY -1
+                    UNTIL WS-SUB-K = 0
+                       OR WS-IN-ZIP (WS-SUB-K:1) NOT = SPACE
+                CONTINUE
+            END-PERFORM.
+            MOVE WS-SUB-K TO WS-ZIP-LEN.
+            EVALUATE TRUE
+                WHEN WS-ZIP-LEN = 5
+                    IF WS-IN-ZIP (1:5) IS NUMERIC
+                        MOVE 'Y' TO WS-ZIP-VALID
+                    END-IF
+                WHEN WS-ZIP-LEN = 9
+                    IF WS-IN-ZIP (1:9) IS NUMERIC
+                        MOVE 'Y' TO WS-ZIP-VALID
+                    END-IF
+                WHEN WS-ZIP-LEN = 10
+                    IF WS-IN-ZIP (1:5) IS NUMERIC
+                       AND WS-IN-ZIP (6:1) = "-"
+                       AND WS-IN-ZIP (7:4) IS NUMERIC
+                        MOVE 'Y' TO WS-ZIP-VALID
+                    END-IF
+                WHEN OTHER
+                    CONTINUE
+            END-EVALUATE.
+            IF NOT ZIP-IS-VALID
+                MOVE 'N' TO WS-ROW-VALID
+            END-IF.
+       2120-EXIT.
+            EXIT.
+
+      ****************************************************************
+      *   Accepts only a plausible 10-digit phone number. No blank or
+      *   zero exemption on import - same reasoning as 2120-CHECK-ZIP.
+      ****************************************************************
+       2130-CHECK-PHONE.
+            MOVE 0 TO WS-CHK-PHONE.
+            IF WS-IN-PHONENO IS NUMERIC
+                MOVE WS-IN-PHONENO TO WS-CHK-PHONE
+            END-IF.
+            IF WS-CHK-PHONE < 1000000000 OR
+               WS-CHK-PHONE > 9999999999
+                MOVE 'N' TO WS-ROW-VALID
+            END-IF.
+       2130-EXIT.
+            EXIT.
+
+      ****************************************************************
+      *   Appends an audit trail entry for an imported add, same
+      *   record shape INTVENDR and VNDPOST use.
+      ****************************************************************
+       2140-AUDIT-ADD.
+            MOVE MAS-ACCOUNTNO TO AUD-ACCOUNTNO.
+            MOVE 'A' TO AUD-OPERATION.
+            MOVE SPACES TO AUD-BEFORE-IMAGE.
+            MOVE REC TO AUD-AFTER-IMAGE.
+            MOVE FUNCTION CURRENT-DATE (1:14) TO AUD-TIMESTAMP.
+            WRITE AUD-REC.
+       2140-EXIT.
+            EXIT.
+
+      ****************************************************************
+      *   Displays how many vendors loaded/rejected for this run.
+      ****************************************************************
+       9000-PRINT-SUMMARY.
+            DISPLAY SPACES.
+            DISPLAY DIVIDER.
+            DISPLAY IMP-SUMMARY-HDR.
+            MOVE WS-LOADED-COUNT TO WS-COUNT-ED.
+            DISPLAY IMP-SUMMARY-LOADED, " ", WS-COUNT-ED.
+            MOVE WS-REJECTED-COUNT TO WS-COUNT-ED.
+            DISPLAY IMP-SUMMARY-REJECT, " ", WS-COUNT-ED.
+            DISPLAY DIVIDER.
+       9000-EXIT.
+            EXIT.
