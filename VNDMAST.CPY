@@ -0,0 +1,30 @@
+      ****************************************************************
+      *  VNDMAST.CPY
+      *  Vendor master record layout - shared by INTVENDR and the
+      *  vendor master batch utilities (posting, reporting, CSV
+      *  import/export). Pulled out of INTVENDR so every program that
+      *  touches MASTER agrees on one field layout.
+      *
+      *  Modification History:
+      *  04/16/2014 SM  Originally inline in INTVENDR as 01 REC.
+      *  08/09/2026 SM  Split out into its own copybook.
+      ****************************************************************
+       01  REC.
+            05  MAS-ACCOUNTNO                PIC X(6).
+            05  MAS-VENDOR-NAME              PIC X(30).
+            05  MAS-CONTAC-PERSON.
+                10   MAS-FNAME               PIC X(15).
+                10   MAS-LNAME               PIC X(20).
+            05  MAS-ADRESS.
+                10   MAS-STREET              PIC X(30).
+                10   MAS-STREET-TWO          PIC X(30).
+                10   MAS-CITY                PIC X(20).
+                10   MAS-COUNTRY             PIC X(20).
+                10   MAS-ZIP                 PIC X(10).
+            05  MAS-PHONENO                  PIC 9(12).
+            05  MAS-BALANCE                  PIC 9(6)V99.
+            05  MAS-DATE-BAL-CHANGE.
+                10   MAS-YEAR                PIC 9(4).
+                10   MAS-MONTH               PIC 9(2).
+                10   MAS-DAY                 PIC 9(2).
+            05  MAS-IS-ACTIVE                PIC X.
